@@ -1,6 +1,31 @@
       * Sample COBOL Program
       * Copyright (c) 2026 Mecanik Dev. All rights reserved.
       * See LICENSE file for terms of use.
+      *
+      * Modification history:
+      *   2026-08-09  Added a compounding option (annual/monthly/
+      *               daily) to CALC-INTEREST alongside the existing
+      *               simple-interest path, since the ACCTDEF
+      *               interest accrual work reuses this same
+      *               "function" shape.
+      *   2026-08-09  Extended FORMAT-NAME with middle-name/suffix
+      *               support and added PARSE-NAME, the reverse
+      *               split, for card-processor files that send one
+      *               WS-FULL-NAME field.
+      *   2026-08-09  Turned VALIDATE-AMOUNT into a chained rule
+      *               engine (range, currency increment, per-
+      *               account-type ceiling) that returns a reason
+      *               code instead of a single Y/N flag.
+      *   2026-08-09  Checkpoint WS-TOTAL-INTEREST so a restart after
+      *               an abend picks the running total back up
+      *               instead of under- or double-counting the day's
+      *               interest posted.
+      *   2026-08-09  Externalized VALIDATE-AMOUNT's range and ceiling
+      *               onto an AMTLIM parameter file keyed by account
+      *               type, replacing both the literal MOVEs to
+      *               WS-MIN-AMOUNT/WS-MAX-AMOUNT and the hardcoded
+      *               per-type ceiling table.
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALL-PATTERN.
       *
@@ -11,8 +36,36 @@
       * This program has several patterns ranging from
       * clean (easily detectable as calls) to messy.
       *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOTAL-INTEREST-CKPT-FILE ASSIGN TO "TOTINTCK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TOTINT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT AMOUNT-LIMIT-FILE ASSIGN TO "AMTLIM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AMTLIM-ACCT-TYPE
+               FILE STATUS IS WS-AMTLIM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TOTAL-INTEREST-CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TOTINTCK.
+
+       FD  AMOUNT-LIMIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AMTLIM.
+
        WORKING-STORAGE SECTION.
+       01  WS-CKPT-FILE-STATUS  PIC X(02).
+       01  WS-CKPT-EXISTS       PIC X(01) VALUE "N".
+           88 WS-CKPT-ON-FILE       VALUE "Y".
+       01  WS-AMTLIM-FILE-STATUS PIC X(02).
       *
       * "Parameters" for CALC-INTEREST
       *
@@ -20,13 +73,43 @@
        01  WS-RATE          PIC SV9999 VALUE 0.
        01  WS-YEARS         PIC 9(2) VALUE 0.
        01  WS-INTEREST      PIC S9(7)V99 VALUE 0.
+       01  WS-COMPOUND-FREQ PIC X(1) VALUE "S".
+           88 WS-SIMPLE-INTEREST    VALUE "S".
+           88 WS-COMPOUND-ANNUAL    VALUE "A".
+           88 WS-COMPOUND-MONTHLY   VALUE "M".
+           88 WS-COMPOUND-DAILY     VALUE "D".
+
+      *
+      * Working fields for the compound-interest path
+      *
+       01  WS-PERIODS-PER-YEAR PIC 9(3) VALUE 0.
+       01  WS-TOTAL-PERIODS    PIC 9(5) VALUE 0.
+       01  WS-PERIOD-IDX       PIC 9(5) VALUE 0.
+       01  WS-PERIOD-RATE      PIC S9(3)V9(9) VALUE 0.
+       01  WS-COMPOUND-BALANCE PIC S9(9)V99 VALUE 0.
 
       *
       * "Parameters" for FORMAT-NAME
       *
        01  WS-FIRST-NAME    PIC X(20) VALUE SPACES.
+       01  WS-MIDDLE-NAME   PIC X(20) VALUE SPACES.
        01  WS-LAST-NAME     PIC X(20) VALUE SPACES.
-       01  WS-FULL-NAME     PIC X(42) VALUE SPACES.
+       01  WS-SUFFIX        PIC X(10) VALUE SPACES.
+       01  WS-FULL-NAME     PIC X(75) VALUE SPACES.
+       01  WS-FULL-NAME-PTR PIC 9(3)  VALUE 1.
+
+      *
+      * "Parameters" for PARSE-NAME (the reverse of FORMAT-NAME --
+      * splits one incoming "First [Middle] Last [Suffix]" field
+      * back into its parts)
+      *
+       01  WS-PARSE-INPUT   PIC X(75) VALUE SPACES.
+       01  WS-PARSE-TOKENS.
+           05  WS-PARSE-TOKEN-COUNT PIC 9(1) VALUE 0.
+           05  WS-PARSE-TOK-1       PIC X(20) VALUE SPACES.
+           05  WS-PARSE-TOK-2       PIC X(20) VALUE SPACES.
+           05  WS-PARSE-TOK-3       PIC X(20) VALUE SPACES.
+           05  WS-PARSE-TOK-4       PIC X(20) VALUE SPACES.
 
       *
       * "Parameters" for VALIDATE-AMOUNT
@@ -34,9 +117,49 @@
        01  WS-AMOUNT        PIC S9(7)V99 VALUE 0.
        01  WS-MIN-AMOUNT    PIC S9(7)V99 VALUE 0.
        01  WS-MAX-AMOUNT    PIC S9(7)V99 VALUE 0.
+       01  WS-CURRENCY-CODE PIC X(3)  VALUE "USD".
+       01  WS-ACCOUNT-TYPE  PIC X(1)  VALUE "S".
+           88 WS-ACCT-TYPE-SAVINGS  VALUE "S".
+           88 WS-ACCT-TYPE-CHECKING VALUE "C".
+           88 WS-ACCT-TYPE-CREDIT   VALUE "L".
        01  WS-VALID-FLAG    PIC X(1) VALUE "N".
            88 WS-IS-VALID   VALUE "Y".
            88 WS-IS-INVALID VALUE "N".
+       01  WS-REASON-CODE   PIC X(2) VALUE "  ".
+           88 WS-REASON-OK             VALUE "OK".
+           88 WS-REASON-BELOW-MIN      VALUE "MN".
+           88 WS-REASON-ABOVE-MAX      VALUE "MX".
+           88 WS-REASON-BAD-INCREMENT  VALUE "IN".
+           88 WS-REASON-ABOVE-CEILING  VALUE "CL".
+       01  WS-RULE-CONTINUE-SW PIC X(1) VALUE "Y".
+           88 WS-RULE-CONTINUE     VALUE "Y".
+           88 WS-RULE-STOP         VALUE "N".
+
+      *
+      * Currency-specific minimum increment table for the
+      * VALIDATE-AMOUNT rule chain (e.g. JPY has no minor unit, so
+      * amounts must land on whole units, not hundredths)
+      *
+       01  WS-CURRENCY-INCR-TABLE.
+           05  FILLER PIC X(08) VALUE "USD00001".
+           05  FILLER PIC X(08) VALUE "EUR00001".
+           05  FILLER PIC X(08) VALUE "JPY00100".
+       01  WS-CURRENCY-INCR REDEFINES WS-CURRENCY-INCR-TABLE.
+           05  CURRINCR-ENTRY OCCURS 3 TIMES INDEXED BY CURRINCR-IDX.
+               10  CURRINCR-CODE      PIC X(03).
+               10  CURRINCR-AMOUNT    PIC 9(3)V99.
+       01  WS-CURRENT-INCREMENT PIC 9(3)V99 VALUE 0.01.
+       01  WS-INCR-REMAINDER     PIC 9(3)V99 VALUE 0.
+       01  WS-INCR-QUOTIENT      PIC 9(7) VALUE 0.
+
+      *
+      * WS-MIN-AMOUNT, WS-MAX-AMOUNT and the per-account-type ceiling
+      * below all come from the AMTLIM parameter file (see
+      * LOOKUP-AMOUNT-LIMITS) instead of a literal MOVE or a
+      * compiled-in table, so ops can move a threshold without a
+      * recompile.
+      *
+       01  WS-CURRENT-CEILING    PIC 9(7)V99 VALUE 0.
 
       *
       * Shared / accumulator
@@ -46,6 +169,21 @@
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
       *
+      * A prior run's checkpoint, if any, tells us how much interest
+      * already posted before an abend or a normal job-step boundary,
+      * so WS-TOTAL-INTEREST resumes instead of restarting at zero.
+      *
+           OPEN I-O TOTAL-INTEREST-CKPT-FILE
+           IF WS-CKPT-FILE-STATUS = "35"
+               OPEN OUTPUT TOTAL-INTEREST-CKPT-FILE
+               CLOSE TOTAL-INTEREST-CKPT-FILE
+               OPEN I-O TOTAL-INTEREST-CKPT-FILE
+           END-IF
+           PERFORM LOAD-INTEREST-CHECKPOINT
+
+           OPEN INPUT AMOUNT-LIMIT-FILE
+
+      *
       * Pattern A: Clean call-like pattern
       * MOVE inputs, PERFORM, use output
       * The MOVEs to WS-PRINCIPAL, WS-RATE, WS-YEARS "go dead"
@@ -57,6 +195,7 @@
            PERFORM CALC-INTEREST
            DISPLAY "Interest (50K, 4.5%, 5yr): " WS-INTEREST
            ADD WS-INTEREST TO WS-TOTAL-INTEREST
+           PERFORM SAVE-INTEREST-CHECKPOINT
 
       *
       * Pattern A again with different "arguments"
@@ -67,29 +206,66 @@
            PERFORM CALC-INTEREST
            DISPLAY "Interest (100K, 3.25%, 10yr): " WS-INTEREST
            ADD WS-INTEREST TO WS-TOTAL-INTEREST
+           PERFORM SAVE-INTEREST-CHECKPOINT
 
            DISPLAY "Total interest: " WS-TOTAL-INTEREST
 
+      *
+      * Pattern A again, this time compounding monthly
+      *
+           MOVE 50000.00 TO WS-PRINCIPAL
+           MOVE 0.0450 TO WS-RATE
+           MOVE 5 TO WS-YEARS
+           SET WS-COMPOUND-MONTHLY TO TRUE
+           PERFORM CALC-INTEREST
+           DISPLAY "Interest (50K, 4.5%, 5yr, monthly): " WS-INTEREST
+           ADD WS-INTEREST TO WS-TOTAL-INTEREST
+           PERFORM SAVE-INTEREST-CHECKPOINT
+           SET WS-SIMPLE-INTEREST TO TRUE
+
       *
       * Pattern B: String builder call-like pattern
       *
            MOVE "John" TO WS-FIRST-NAME
            MOVE "Smith" TO WS-LAST-NAME
+           MOVE SPACES TO WS-MIDDLE-NAME
+           MOVE SPACES TO WS-SUFFIX
+           PERFORM FORMAT-NAME
+           DISPLAY "Formatted: " WS-FULL-NAME
+
+           MOVE "John" TO WS-FIRST-NAME
+           MOVE "Allen" TO WS-MIDDLE-NAME
+           MOVE "Smith" TO WS-LAST-NAME
+           MOVE "Jr." TO WS-SUFFIX
            PERFORM FORMAT-NAME
            DISPLAY "Formatted: " WS-FULL-NAME
 
+      *
+      * Pattern B reversed: split one incoming full-name field
+      *
+           MOVE "Mary Ellen Johnson" TO WS-PARSE-INPUT
+           PERFORM PARSE-NAME
+           DISPLAY "Parsed First:  " WS-FIRST-NAME
+           DISPLAY "Parsed Middle: " WS-MIDDLE-NAME
+           DISPLAY "Parsed Last:   " WS-LAST-NAME
+           DISPLAY "Parsed Suffix: " WS-SUFFIX
+
       *
       * Pattern C: Validation call-like pattern
-      * Returns a boolean via level 88
+      * Returns a boolean via level 88.  WS-MIN-AMOUNT, WS-MAX-AMOUNT
+      * and the ceiling all come off the AMTLIM file keyed by
+      * WS-ACCOUNT-TYPE now, so only the account type has to be set
+      * before the call.
       *
            MOVE 5000.00 TO WS-AMOUNT
-           MOVE 100.00 TO WS-MIN-AMOUNT
-           MOVE 10000.00 TO WS-MAX-AMOUNT
+           MOVE "USD" TO WS-CURRENCY-CODE
+           SET WS-ACCT-TYPE-SAVINGS TO TRUE
            PERFORM VALIDATE-AMOUNT
            IF WS-IS-VALID
                DISPLAY "Amount 5000.00 is valid"
            ELSE
-               DISPLAY "Amount 5000.00 is invalid"
+               DISPLAY "Amount 5000.00 is invalid, reason: "
+                   WS-REASON-CODE
            END-IF
 
            MOVE 50000.00 TO WS-AMOUNT
@@ -97,41 +273,291 @@
            IF WS-IS-VALID
                DISPLAY "Amount 50000.00 is valid"
            ELSE
-               DISPLAY "Amount 50000.00 is invalid"
+               DISPLAY "Amount 50000.00 is invalid, reason: "
+                   WS-REASON-CODE
+           END-IF
+
+      *
+      * A CHECKING amount within its AMTLIM range but over the
+      * CHECKING ceiling for its account type
+      *
+           MOVE 30000.00 TO WS-AMOUNT
+           SET WS-ACCT-TYPE-CHECKING TO TRUE
+           PERFORM VALIDATE-AMOUNT
+           IF WS-IS-VALID
+               DISPLAY "Amount 30000.00 is valid"
+           ELSE
+               DISPLAY "Amount 30000.00 is invalid, reason: "
+                   WS-REASON-CODE
            END-IF
 
+      *
+      * A JPY amount that doesn't land on a whole yen
+      *
+           MOVE 500.50 TO WS-AMOUNT
+           MOVE "JPY" TO WS-CURRENCY-CODE
+           SET WS-ACCT-TYPE-SAVINGS TO TRUE
+           PERFORM VALIDATE-AMOUNT
+           IF WS-IS-VALID
+               DISPLAY "Amount 500.50 JPY is valid"
+           ELSE
+               DISPLAY "Amount 500.50 JPY is invalid, reason: "
+                   WS-REASON-CODE
+           END-IF
+
+           CLOSE TOTAL-INTEREST-CKPT-FILE
+           CLOSE AMOUNT-LIMIT-FILE
            STOP RUN.
 
       *
-      * "Function": Calculate simple interest
-      * Inputs:  WS-PRINCIPAL, WS-RATE, WS-YEARS
+      * Checkpoint helpers for WS-TOTAL-INTEREST -- same read-at-
+      * startup / write-after-update shape as SIZEBAT's transaction
+      * checkpoint, just keyed by this job's own name.
+      *
+       LOAD-INTEREST-CHECKPOINT.
+           MOVE "CALLPTRN" TO TOTINT-JOB-NAME
+           READ TOTAL-INTEREST-CKPT-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-TOTAL-INTEREST
+               NOT INVALID KEY
+                   SET WS-CKPT-ON-FILE TO TRUE
+                   MOVE TOTINT-RUNNING-TOTAL TO WS-TOTAL-INTEREST
+           END-READ
+           IF WS-TOTAL-INTEREST NOT = 0
+               DISPLAY "CALL-PATTERN: resuming with interest "
+                       "already posted " WS-TOTAL-INTEREST
+           END-IF.
+
+       SAVE-INTEREST-CHECKPOINT.
+           MOVE "CALLPTRN" TO TOTINT-JOB-NAME
+           MOVE WS-TOTAL-INTEREST TO TOTINT-RUNNING-TOTAL
+           IF WS-CKPT-ON-FILE
+               REWRITE TOTINT-CKPT-RECORD
+           ELSE
+               WRITE TOTINT-CKPT-RECORD
+               SET WS-CKPT-ON-FILE TO TRUE
+           END-IF.
+
+      *
+      * "Function": Calculate interest, simple or compound
+      * Inputs:  WS-PRINCIPAL, WS-RATE, WS-YEARS, WS-COMPOUND-FREQ
       * Output:  WS-INTEREST
       *
        CALC-INTEREST.
+           EVALUATE TRUE
+               WHEN WS-SIMPLE-INTEREST
+                   PERFORM CALC-SIMPLE-INTEREST
+               WHEN OTHER
+                   PERFORM CALC-COMPOUND-INTEREST
+           END-EVALUATE.
+
+       CALC-SIMPLE-INTEREST.
            MULTIPLY WS-PRINCIPAL BY WS-RATE
                GIVING WS-INTEREST ROUNDED
            MULTIPLY WS-INTEREST BY WS-YEARS.
 
+      *
+      * "Function": Calculate compound interest
+      * Compounds WS-PRINCIPAL one period at a time at the periodic
+      * rate implied by WS-COMPOUND-FREQ, then reports the interest
+      * earned (final balance less the original principal) rather
+      * than the balance itself.
+      *
+       CALC-COMPOUND-INTEREST.
+           PERFORM DETERMINE-COMPOUND-PERIODS
+           MOVE WS-PRINCIPAL TO WS-COMPOUND-BALANCE
+           PERFORM COMPOUND-ONE-PERIOD
+               VARYING WS-PERIOD-IDX FROM 1 BY 1
+               UNTIL WS-PERIOD-IDX > WS-TOTAL-PERIODS
+           SUBTRACT WS-PRINCIPAL FROM WS-COMPOUND-BALANCE
+               GIVING WS-INTEREST ROUNDED.
+
+       DETERMINE-COMPOUND-PERIODS.
+           EVALUATE TRUE
+               WHEN WS-COMPOUND-MONTHLY
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+               WHEN WS-COMPOUND-DAILY
+                   MOVE 365 TO WS-PERIODS-PER-YEAR
+               WHEN OTHER
+                   MOVE 1 TO WS-PERIODS-PER-YEAR
+           END-EVALUATE
+           COMPUTE WS-TOTAL-PERIODS = WS-PERIODS-PER-YEAR * WS-YEARS
+           COMPUTE WS-PERIOD-RATE ROUNDED =
+               WS-RATE / WS-PERIODS-PER-YEAR.
+
+       COMPOUND-ONE-PERIOD.
+           COMPUTE WS-COMPOUND-BALANCE ROUNDED =
+               WS-COMPOUND-BALANCE +
+               (WS-COMPOUND-BALANCE * WS-PERIOD-RATE).
+
       *
       * "Function": Format full name
-      * Inputs:  WS-FIRST-NAME, WS-LAST-NAME
-      * Output:  WS-FULL-NAME
+      * Inputs:  WS-FIRST-NAME, WS-MIDDLE-NAME, WS-LAST-NAME,
+      *          WS-SUFFIX (WS-MIDDLE-NAME/WS-SUFFIX may be spaces)
+      * Output:  WS-FULL-NAME, e.g. "Smith, John Allen Jr."
       *
        FORMAT-NAME.
+           MOVE SPACES TO WS-FULL-NAME
+           MOVE 1 TO WS-FULL-NAME-PTR
            STRING WS-LAST-NAME DELIMITED BY SPACES
                   ", " DELIMITED BY SIZE
                   WS-FIRST-NAME DELIMITED BY SPACES
                   INTO WS-FULL-NAME
-           END-STRING.
+                  WITH POINTER WS-FULL-NAME-PTR
+           END-STRING
+           IF WS-MIDDLE-NAME NOT = SPACES
+               STRING " " DELIMITED BY SIZE
+                      WS-MIDDLE-NAME DELIMITED BY SPACES
+                      INTO WS-FULL-NAME
+                      WITH POINTER WS-FULL-NAME-PTR
+               END-STRING
+           END-IF
+           IF WS-SUFFIX NOT = SPACES
+               STRING " " DELIMITED BY SIZE
+                      WS-SUFFIX DELIMITED BY SPACES
+                      INTO WS-FULL-NAME
+                      WITH POINTER WS-FULL-NAME-PTR
+               END-STRING
+           END-IF.
+
+      *
+      * "Function": Parse a single incoming full-name field back
+      * into its parts.  Handles the "First Last", "First Middle
+      * Last" and "First Middle Last Suffix" shapes our card
+      * processor sends -- anything else is treated as a single
+      * unparsed name in WS-FIRST-NAME.
+      * Input:   WS-PARSE-INPUT
+      * Outputs: WS-FIRST-NAME, WS-MIDDLE-NAME, WS-LAST-NAME,
+      *          WS-SUFFIX
+      *
+       PARSE-NAME.
+           MOVE 0 TO WS-PARSE-TOKEN-COUNT
+           MOVE SPACES TO WS-PARSE-TOK-1 WS-PARSE-TOK-2
+                          WS-PARSE-TOK-3 WS-PARSE-TOK-4
+           UNSTRING WS-PARSE-INPUT DELIMITED BY ALL SPACES
+               INTO WS-PARSE-TOK-1 WS-PARSE-TOK-2
+                    WS-PARSE-TOK-3 WS-PARSE-TOK-4
+               TALLYING IN WS-PARSE-TOKEN-COUNT
+           END-UNSTRING
+
+           MOVE SPACES TO WS-FIRST-NAME WS-MIDDLE-NAME
+                          WS-LAST-NAME WS-SUFFIX
+           EVALUATE WS-PARSE-TOKEN-COUNT
+               WHEN 2
+                   MOVE WS-PARSE-TOK-1 TO WS-FIRST-NAME
+                   MOVE WS-PARSE-TOK-2 TO WS-LAST-NAME
+               WHEN 3
+                   MOVE WS-PARSE-TOK-1 TO WS-FIRST-NAME
+                   MOVE WS-PARSE-TOK-2 TO WS-MIDDLE-NAME
+                   MOVE WS-PARSE-TOK-3 TO WS-LAST-NAME
+               WHEN 4
+                   MOVE WS-PARSE-TOK-1 TO WS-FIRST-NAME
+                   MOVE WS-PARSE-TOK-2 TO WS-MIDDLE-NAME
+                   MOVE WS-PARSE-TOK-3 TO WS-LAST-NAME
+                   MOVE WS-PARSE-TOK-4 TO WS-SUFFIX
+               WHEN OTHER
+                   MOVE WS-PARSE-INPUT TO WS-FIRST-NAME
+           END-EVALUATE.
 
       *
-      * "Function": Validate amount within range
-      * Inputs:  WS-AMOUNT, WS-MIN-AMOUNT, WS-MAX-AMOUNT
-      * Output:  WS-VALID-FLAG (level 88)
+      * "Function": Validate amount through a chain of rules
+      * Inputs:  WS-AMOUNT, WS-CURRENCY-CODE, WS-ACCOUNT-TYPE
+      *          (WS-MIN-AMOUNT, WS-MAX-AMOUNT and the ceiling are
+      *          looked up on AMTLIM by WS-ACCOUNT-TYPE, not supplied
+      *          by the caller)
+      * Outputs: WS-VALID-FLAG (level 88), WS-REASON-CODE (level 88)
+      * The chain stops at the first rule that fails, so the reason
+      * code tells the teller exactly which check to fix rather than
+      * a bare "invalid".
       *
        VALIDATE-AMOUNT.
            SET WS-IS-INVALID TO TRUE
-           IF WS-AMOUNT >= WS-MIN-AMOUNT
-               AND WS-AMOUNT <= WS-MAX-AMOUNT
+           MOVE SPACES TO WS-REASON-CODE
+           SET WS-RULE-CONTINUE TO TRUE
+
+           PERFORM LOOKUP-AMOUNT-LIMITS
+           PERFORM CHECK-RANGE-RULE
+
+           IF WS-RULE-CONTINUE
+               PERFORM CHECK-CURRENCY-INCREMENT-RULE
+           END-IF
+
+           IF WS-RULE-CONTINUE
+               PERFORM CHECK-ACCOUNT-CEILING-RULE
+           END-IF
+
+           IF WS-RULE-CONTINUE
                SET WS-IS-VALID TO TRUE
+               SET WS-REASON-OK TO TRUE
+           END-IF.
+
+      *
+      * Look this account type's validation range and ceiling up on
+      * AMTLIM.  An account type with no AMTLIM record falls back to
+      * a wide-open range instead of rejecting every transaction for
+      * a type ops hasn't parameterized yet.
+      *
+       LOOKUP-AMOUNT-LIMITS.
+           MOVE WS-ACCOUNT-TYPE TO AMTLIM-ACCT-TYPE
+           READ AMOUNT-LIMIT-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-MIN-AMOUNT
+                   MOVE 9999999.99 TO WS-MAX-AMOUNT
+                   MOVE 9999999.99 TO WS-CURRENT-CEILING
+               NOT INVALID KEY
+                   MOVE AMTLIM-MIN-AMOUNT TO WS-MIN-AMOUNT
+                   MOVE AMTLIM-MAX-AMOUNT TO WS-MAX-AMOUNT
+                   MOVE AMTLIM-CEILING TO WS-CURRENT-CEILING
+           END-READ.
+
+      *
+      * Rule 1: amount must fall within its account type's AMTLIM
+      * range
+      *
+       CHECK-RANGE-RULE.
+           IF WS-AMOUNT < WS-MIN-AMOUNT
+               SET WS-REASON-BELOW-MIN TO TRUE
+               SET WS-RULE-STOP TO TRUE
+           ELSE
+               IF WS-AMOUNT > WS-MAX-AMOUNT
+                   SET WS-REASON-ABOVE-MAX TO TRUE
+                   SET WS-RULE-STOP TO TRUE
+               END-IF
+           END-IF.
+
+      *
+      * Rule 2: amount must land on a whole multiple of the
+      * currency's minimum increment (a plain cent for USD/EUR, a
+      * whole unit for a currency like JPY with no minor unit)
+      *
+       CHECK-CURRENCY-INCREMENT-RULE.
+           PERFORM LOOKUP-CURRENCY-INCREMENT
+           DIVIDE WS-AMOUNT BY WS-CURRENT-INCREMENT
+               GIVING WS-INCR-QUOTIENT
+               REMAINDER WS-INCR-REMAINDER
+           IF WS-INCR-REMAINDER NOT = 0
+               SET WS-REASON-BAD-INCREMENT TO TRUE
+               SET WS-RULE-STOP TO TRUE
+           END-IF.
+
+       LOOKUP-CURRENCY-INCREMENT.
+           SET CURRINCR-IDX TO 1
+           SEARCH CURRINCR-ENTRY
+               AT END
+                   MOVE 0.01 TO WS-CURRENT-INCREMENT
+               WHEN CURRINCR-CODE (CURRINCR-IDX) = WS-CURRENCY-CODE
+                   MOVE CURRINCR-AMOUNT (CURRINCR-IDX)
+                       TO WS-CURRENT-INCREMENT
+           END-SEARCH.
+
+      *
+      * Rule 3: amount must not exceed this account type's AMTLIM
+      * ceiling (its own limit, separate from WS-MAX-AMOUNT -- a
+      * savings transaction and a credit-line transaction shouldn't
+      * be held to the same maximum)
+      *
+       CHECK-ACCOUNT-CEILING-RULE.
+           IF WS-AMOUNT > WS-CURRENT-CEILING
+               SET WS-REASON-ABOVE-CEILING TO TRUE
+               SET WS-RULE-STOP TO TRUE
            END-IF.
