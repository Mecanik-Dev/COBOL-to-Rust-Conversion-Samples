@@ -0,0 +1,9 @@
+      *
+      * TOTINTCK.cpy - Running-total checkpoint record
+      * Carries WS-TOTAL-INTEREST across job steps and across a
+      * restart after an abend, keyed by job name, the same way
+      * CHKPT.cpy carries SIZEBAT's committed-transaction count.
+      *
+       01  TOTINT-CKPT-RECORD.
+           05  TOTINT-JOB-NAME        PIC X(08).
+           05  TOTINT-RUNNING-TOTAL   PIC S9(9)V99.
