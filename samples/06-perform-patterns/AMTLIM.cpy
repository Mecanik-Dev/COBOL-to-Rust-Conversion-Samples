@@ -0,0 +1,13 @@
+      *
+      * AMTLIM.cpy - Per-account-type amount-validation limits
+      * Keyed by account type so ops can change VALIDATE-AMOUNT's
+      * allowed range and ceiling without a recompile of CALL-
+      * PATTERN.  One record replaces both the old literal MOVEs to
+      * WS-MIN-AMOUNT/WS-MAX-AMOUNT and the old hardcoded per-type
+      * ceiling table.
+      *
+       01  AMOUNT-LIMIT-RECORD.
+           05  AMTLIM-ACCT-TYPE       PIC X(01).
+           05  AMTLIM-MIN-AMOUNT      PIC S9(7)V99 COMP-3.
+           05  AMTLIM-MAX-AMOUNT      PIC S9(7)V99 COMP-3.
+           05  AMTLIM-CEILING         PIC S9(7)V99 COMP-3.
