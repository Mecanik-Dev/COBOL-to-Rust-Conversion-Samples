@@ -0,0 +1,13 @@
+      *
+      * ACCTEXTF.cpy - Nightly account extract file description
+      * A flat feed of new/changed ACCTDEF-shaped account records
+      * from upstream account onboarding.  A JCL SORT step orders it
+      * by EXT-ACCT-ID ahead of ACCT-SEQC, which checks the sorted
+      * feed for duplicate or out-of-sequence keys before anything
+      * downstream applies it to the account master file.  COPY into
+      * the FILE SECTION of any program that opens
+      * ACCOUNT-EXTRACT-FILE.
+      *
+       FD  ACCOUNT-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ACCTDEF REPLACING ==:PREFIX:== BY ==EXT==.
