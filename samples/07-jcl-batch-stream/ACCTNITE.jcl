@@ -0,0 +1,86 @@
+//ACCTNITE JOB (ACCT,NITE),'NIGHTLY ACCT CYCLE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* NIGHTLY ACCOUNT CYCLE
+//*
+//* STEP010  PRICE THE DAY'S INVOICE FILE          (INV-PRICE)
+//* STEP015  SORT THE ACCOUNT ONBOARDING EXTRACT    (SORT)
+//* STEP018  SEQUENCE-CHECK THE SORTED EXTRACT      (ACCT-SEQC)
+//* STEP020  ACCRUE INTEREST ONTO THE ACCT MASTER  (ACCT-ACCR)
+//* STEP030  PRINT PER-ACCOUNT STATEMENTS           (ACCT-STMT)
+//*
+//* STEPS ARE CHAINED WITH COND= SO A NONZERO RETURN CODE ON
+//* AN EARLIER STEP FLUSHES THE REST OF THE STREAM INSTEAD OF
+//* ACCRUING INTEREST OR PRINTING STATEMENTS OFF A PRICING RUN
+//* THAT DID NOT COMPLETE CLEANLY, OR ONTO ACCOUNT ONBOARDING
+//* RECORDS THAT DID NOT SORT INTO A CLEAN, GAP-FREE ACCT-ID
+//* SEQUENCE (ACCT-SEQC RETURNS CC=4 ON A DUPLICATE OR
+//* OUT-OF-SEQUENCE KEY, THE SAME WAY THE OTHER STEPS DO).
+//*
+//* TO RESTART AFTER AN ABEND, RESUBMIT WITH RESTART=stepname
+//* ON THE JOB CARD (E.G. RESTART=STEP020).  ACCT-ACCR AND ANY
+//* OTHER STEP BUILT ON THE SIZE-ERROR CHECKPOINT PATTERN CARRY
+//* THEIR OWN CHECKPOINT FILE, SO RESTARTING MID-STEP DOES NOT
+//* REPROCESS ACCOUNTS THAT ALREADY POSTED.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=INVPRICE
+//STEPLIB  DD DSN=PROD.ACCT.LOADLIB,DISP=SHR
+//INVLINES DD DSN=PROD.ACCT.INVLINES,DISP=SHR
+//INVREG   DD DSN=PROD.ACCT.INVREG,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132)
+//RATETAB  DD DSN=PROD.ACCT.RATETAB,DISP=SHR
+//CURRTAB  DD DSN=PROD.ACCT.CURRTAB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* SORT TODAY'S ONBOARDING EXTRACT INTO ACCT-ID SEQUENCE.
+//* ACCT-SEQC (NEXT STEP) VERIFIES THE SORT LEFT NO DUPLICATE
+//* OR OUT-OF-SEQUENCE KEYS BEFORE ANYTHING IS APPLIED.
+//*
+//STEP015  EXEC PGM=SORT,COND=(4,LT,STEP010)
+//SORTIN   DD DSN=PROD.ACCT.ONBOARD.RAW,DISP=SHR
+//SORTOUT  DD DSN=PROD.ACCT.ONBOARD.SORTED,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=45)
+//SYSIN    DD *
+  SORT FIELDS=(1,12,CH,A)
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP018  EXEC PGM=ACCTSEQC,COND=((4,LT,STEP010),(4,LT,STEP015))
+//STEPLIB  DD DSN=PROD.ACCT.LOADLIB,DISP=SHR
+//ACCTEXTF DD DSN=PROD.ACCT.ONBOARD.SORTED,DISP=SHR
+//ACCTEXTC DD DSN=PROD.ACCT.ONBOARD.CLEAN,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=45)
+//ACCTSEQR DD DSN=PROD.ACCT.ONBOARD.REJECTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=ACCTACCR,
+//            COND=((4,LT,STEP010),(4,LT,STEP015),(4,LT,STEP018))
+//STEPLIB  DD DSN=PROD.ACCT.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=PROD.ACCT.MASTER,DISP=SHR
+//AUDITLOG DD DSN=PROD.ACCT.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=ACCTSTMT,
+//            COND=((4,LT,STEP010),(4,LT,STEP015),
+//            (4,LT,STEP018),(4,LT,STEP020))
+//STEPLIB  DD DSN=PROD.ACCT.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=PROD.ACCT.MASTER,DISP=SHR
+//AUDITLOG DD DSN=PROD.ACCT.AUDITLOG,DISP=SHR
+//STMTOUT  DD DSN=PROD.ACCT.STMTS(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD SYSOUT=*
+//
