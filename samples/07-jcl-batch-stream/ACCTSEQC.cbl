@@ -0,0 +1,144 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: sequence-check the nightly account extract ahead
+      * of interest accrual.  A JCL SORT step orders the extract by
+      * EXT-ACCT-ID before this program ever sees it; this program
+      * is the belt-and-suspenders check that the sort actually
+      * produced a clean, gap-free key sequence, so a bad extract
+      * does not silently corrupt a night's interest postings.
+      * Records that pass are copied through to a clean output file;
+      * records that fail are written to a reject report and the run
+      * ends with a nonzero return code so the JCL COND= chain keeps
+      * the interest accrual step from running against bad data.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-SEQC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-EXTRACT-FILE ASSIGN TO "ACCTEXTF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXT-FILE-STATUS.
+
+           SELECT ACCOUNT-EXTRACT-CLEAN-FILE ASSIGN TO "ACCTEXTC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLN-FILE-STATUS.
+
+           SELECT SEQUENCE-REJECT-FILE ASSIGN TO "ACCTSEQR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RJT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTEXTF.
+           COPY ACCTEXTC.
+
+       FD  SEQUENCE-REJECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SEQR-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXT-FILE-STATUS        PIC X(02).
+       01  WS-CLN-FILE-STATUS        PIC X(02).
+       01  WS-RJT-FILE-STATUS        PIC X(02).
+
+       01  WS-PREV-ACCT-ID           PIC X(12) VALUE LOW-VALUES.
+       01  WS-FIRST-RECORD-SW        PIC X(01) VALUE "Y".
+           88  WS-FIRST-RECORD           VALUE "Y".
+
+       01  WS-REJECT-REASON          PIC X(20) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ          PIC 9(06) VALUE 0.
+           05  WS-RECS-CLEAN         PIC 9(06) VALUE 0.
+           05  WS-RECS-REJECTED      PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT ACCOUNT-EXTRACT-FILE
+           OPEN OUTPUT ACCOUNT-EXTRACT-CLEAN-FILE
+           OPEN OUTPUT SEQUENCE-REJECT-FILE
+
+           PERFORM 1000-CHECK-ACCOUNT
+               UNTIL WS-EXT-FILE-STATUS = "10"
+
+           CLOSE ACCOUNT-EXTRACT-FILE
+           CLOSE ACCOUNT-EXTRACT-CLEAN-FILE
+           CLOSE SEQUENCE-REJECT-FILE
+
+           DISPLAY "ACCT-SEQC: records read     " WS-RECS-READ
+           DISPLAY "ACCT-SEQC: records clean    " WS-RECS-CLEAN
+           DISPLAY "ACCT-SEQC: records rejected " WS-RECS-REJECTED
+
+           IF WS-RECS-REJECTED > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * Read the next extract record and either pass it through to
+      * the clean file or reject it for a bad key sequence.
+      *----------------------------------------------------------
+       1000-CHECK-ACCOUNT.
+           READ ACCOUNT-EXTRACT-FILE
+               AT END
+                   MOVE "10" TO WS-EXT-FILE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-RECS-READ
+                   PERFORM 1100-VERIFY-SEQUENCE
+           END-READ.
+
+       1100-VERIFY-SEQUENCE.
+           IF WS-FIRST-RECORD
+               MOVE "N" TO WS-FIRST-RECORD-SW
+               PERFORM 1200-PASS-THROUGH
+               GO TO 1100-EXIT
+           END-IF
+
+           IF EXT-ACCT-ID = WS-PREV-ACCT-ID
+               MOVE "DUPLICATE KEY" TO WS-REJECT-REASON
+               PERFORM 1300-WRITE-REJECT
+               GO TO 1100-EXIT
+           END-IF
+
+           IF EXT-ACCT-ID < WS-PREV-ACCT-ID
+               MOVE "OUT OF SEQUENCE" TO WS-REJECT-REASON
+               PERFORM 1300-WRITE-REJECT
+               GO TO 1100-EXIT
+           END-IF
+
+           PERFORM 1200-PASS-THROUGH.
+
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Copy a good record through to the clean extract file and
+      * advance the high-key marker used for the next comparison.
+      *----------------------------------------------------------
+       1200-PASS-THROUGH.
+           MOVE EXT-ACCT-ID   TO CLN-ACCT-ID
+           MOVE EXT-ACCT-NAME TO CLN-ACCT-NAME
+           MOVE EXT-BALANCE   TO CLN-BALANCE
+           MOVE EXT-INT-RATE  TO CLN-INT-RATE
+           MOVE EXT-STATUS    TO CLN-STATUS
+           WRITE CLN-ACCOUNT
+           ADD 1 TO WS-RECS-CLEAN
+           MOVE EXT-ACCT-ID TO WS-PREV-ACCT-ID.
+
+      *----------------------------------------------------------
+      * Write one line to the sequence-reject report.
+      *----------------------------------------------------------
+       1300-WRITE-REJECT.
+           MOVE SPACES TO SEQR-LINE
+           STRING EXT-ACCT-ID DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+               INTO SEQR-LINE
+           END-STRING
+           WRITE SEQR-LINE
+           ADD 1 TO WS-RECS-REJECTED.
