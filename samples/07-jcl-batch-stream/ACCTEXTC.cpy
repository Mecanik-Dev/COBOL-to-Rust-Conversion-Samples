@@ -0,0 +1,10 @@
+      *
+      * ACCTEXTC.cpy - Sequence-verified account extract file
+      * description.  Output of ACCT-SEQC: the same ACCTDEF-shaped
+      * records as ACCTEXTF.cpy, minus any duplicate or out-of-
+      * sequence key ACCT-SEQC rejected.  COPY into the FILE SECTION
+      * of any program that opens ACCOUNT-EXTRACT-CLEAN-FILE.
+      *
+       FD  ACCOUNT-EXTRACT-CLEAN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ACCTDEF REPLACING ==:PREFIX:== BY ==CLN==.
