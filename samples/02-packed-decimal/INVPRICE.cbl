@@ -0,0 +1,190 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: batch driver for PRICECLC.  Reads a file of
+      * invoice line items, prices each one with the CALLed pricing
+      * routine, and produces an invoice register with run totals -
+      * the same subtotal/discount/tax/total/unit-price chain
+      * PACKED-ARITH exercised on one hardcoded order, now applied
+      * to a whole file.
+      *
+      * Modification history:
+      *   2026-08-09  Look the discount/tax rate up on RATETAB by
+      *               product/customer/jurisdiction instead of using
+      *               one hardcoded WS-DISCOUNT/WS-TAX-RATE pair for
+      *               every line; falls back to the all-spaces
+      *               default row when no specific rate is on file.
+      *   2026-08-09  Convert INV-PRICE to the house base currency
+      *               (USD) via CURRTAB before the discount/tax chain
+      *               runs, so EUR- and GBP-priced lines don't get
+      *               mixed into the same run total as USD lines.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INV-PRICE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-LINE-FILE ASSIGN TO "INVLINES"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INV-FILE-STATUS.
+
+           SELECT INVOICE-REGISTER-FILE ASSIGN TO "INVREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-FILE-STATUS.
+
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATETAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RATE-KEY
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+
+           SELECT CURRENCY-TABLE-FILE ASSIGN TO "CURRTAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CURR-CODE
+               FILE STATUS IS WS-CURR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-LINE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY INVLINE.
+
+       FD  RATE-TABLE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RATETAB.
+
+       FD  CURRENCY-TABLE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CURRTAB.
+
+       FD  INVOICE-REGISTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-LINE                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INV-FILE-STATUS        PIC X(02).
+       01  WS-REG-FILE-STATUS        PIC X(02).
+       01  WS-RATE-FILE-STATUS       PIC X(02).
+       01  WS-CURR-FILE-STATUS       PIC X(02).
+
+       01  WS-DISCOUNT               PIC SV999 COMP-3.
+       01  WS-TAX-RATE               PIC SV9999 COMP-3.
+       01  WS-ROUND-MODE             PIC X(01) VALUE "R".
+       01  WS-CONV-RATE              PIC S9(3)V9(6) COMP-3.
+       01  WS-BASE-PRICE             PIC S9(5)V99 COMP-3.
+
+       01  WS-SUBTOTAL               PIC S9(7)V99 COMP-3.
+       01  WS-DISCOUNT-AMT           PIC S9(7)V99 COMP-3.
+       01  WS-TAX-AMT                PIC S9(7)V99 COMP-3.
+       01  WS-TOTAL                  PIC S9(7)V99 COMP-3.
+       01  WS-UNIT-PRICE             PIC S9(5)V9999 COMP-3.
+
+       01  WS-RUN-TOTALS.
+           05  WS-LINE-COUNT         PIC 9(06) VALUE 0.
+           05  WS-TOTAL-SUBTOTAL     PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-TOTAL-DISCOUNT     PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-TOTAL-TAX          PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-TOTAL-INVOICE      PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01  WS-EDIT-AMT               PIC -Z,ZZZ,ZZ9.99.
+       01  WS-EDIT-QTY               PIC ---9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT INVOICE-LINE-FILE
+           OPEN INPUT RATE-TABLE-FILE
+           OPEN INPUT CURRENCY-TABLE-FILE
+           OPEN OUTPUT INVOICE-REGISTER-FILE
+
+           PERFORM 1000-PRICE-LINE
+               UNTIL WS-INV-FILE-STATUS = "10"
+
+           PERFORM 9000-PRINT-RUN-TOTALS
+
+           CLOSE INVOICE-LINE-FILE
+           CLOSE RATE-TABLE-FILE
+           CLOSE CURRENCY-TABLE-FILE
+           CLOSE INVOICE-REGISTER-FILE
+           STOP RUN.
+
+       1000-PRICE-LINE.
+           READ INVOICE-LINE-FILE
+               AT END
+                   MOVE "10" TO WS-INV-FILE-STATUS
+               NOT AT END
+                   PERFORM 1040-CONVERT-CURRENCY
+                   PERFORM 1050-LOOKUP-RATE
+                   CALL "PRICECLC" USING WS-BASE-PRICE INV-QTY
+                       WS-DISCOUNT WS-TAX-RATE WS-ROUND-MODE
+                       WS-SUBTOTAL WS-DISCOUNT-AMT WS-TAX-AMT
+                       WS-TOTAL WS-UNIT-PRICE
+                   PERFORM 1100-WRITE-REGISTER-LINE
+                   PERFORM 1200-ACCUMULATE-TOTALS
+           END-READ.
+
+      *----------------------------------------------------------
+      * Convert INV-PRICE from the invoice's own currency into the
+      * house base currency (USD) before the discount/tax chain
+      * runs.  A currency with no CURRTAB entry is treated as
+      * already-USD (rate 1) rather than failing the line.
+      *----------------------------------------------------------
+       1040-CONVERT-CURRENCY.
+           MOVE INV-CURRENCY-CODE TO CURR-CODE
+           READ CURRENCY-TABLE-FILE
+               INVALID KEY
+                   MOVE 1.000000 TO CURR-CONV-RATE
+           END-READ
+           MULTIPLY INV-PRICE BY CURR-CONV-RATE
+               GIVING WS-BASE-PRICE ROUNDED.
+
+      *----------------------------------------------------------
+      * Look the rate up by product/customer/jurisdiction; fall
+      * back to the all-spaces default row if there is no specific
+      * match on file.
+      *----------------------------------------------------------
+       1050-LOOKUP-RATE.
+           MOVE INV-PRODUCT-CODE      TO RATE-PRODUCT-CODE
+           MOVE INV-CUSTOMER-CODE     TO RATE-CUSTOMER-CODE
+           MOVE INV-JURISDICTION-CODE TO RATE-JURISDICTION-CODE
+           READ RATE-TABLE-FILE
+               INVALID KEY
+                   MOVE SPACES TO RATE-KEY
+                   READ RATE-TABLE-FILE
+                       INVALID KEY
+                           MOVE 0 TO RATE-DISCOUNT
+                           MOVE 0 TO RATE-TAX-RATE
+                   END-READ
+           END-READ
+           MOVE RATE-DISCOUNT  TO WS-DISCOUNT
+           MOVE RATE-TAX-RATE  TO WS-TAX-RATE.
+
+       1100-WRITE-REGISTER-LINE.
+           MOVE SPACES TO REG-LINE
+           MOVE WS-TOTAL TO WS-EDIT-AMT
+           MOVE INV-QTY TO WS-EDIT-QTY
+           STRING INV-NUMBER " " INV-LINE-NO " " INV-PRODUCT-CODE
+               " CCY=" INV-CURRENCY-CODE
+               " QTY=" WS-EDIT-QTY " TOTAL=" WS-EDIT-AMT " USD"
+               DELIMITED BY SIZE INTO REG-LINE
+           WRITE REG-LINE.
+
+       1200-ACCUMULATE-TOTALS.
+           ADD 1 TO WS-LINE-COUNT
+           ADD WS-SUBTOTAL TO WS-TOTAL-SUBTOTAL
+           ADD WS-DISCOUNT-AMT TO WS-TOTAL-DISCOUNT
+           ADD WS-TAX-AMT TO WS-TOTAL-TAX
+           ADD WS-TOTAL TO WS-TOTAL-INVOICE.
+
+       9000-PRINT-RUN-TOTALS.
+           MOVE SPACES TO REG-LINE
+           STRING "LINES PRICED: " WS-LINE-COUNT
+               DELIMITED BY SIZE INTO REG-LINE
+           WRITE REG-LINE
+
+           MOVE WS-TOTAL-INVOICE TO WS-EDIT-AMT
+           MOVE SPACES TO REG-LINE
+           STRING "RUN TOTAL: " WS-EDIT-AMT
+               DELIMITED BY SIZE INTO REG-LINE
+           WRITE REG-LINE.
