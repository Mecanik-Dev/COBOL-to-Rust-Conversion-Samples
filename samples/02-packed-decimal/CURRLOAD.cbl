@@ -0,0 +1,48 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: one-time load of the currency conversion table
+      * keyed by currency code.  Run whenever ops needs to add or
+      * reprice a currency; INV-PRICE only ever reads this file.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENCY-TABLE-FILE ASSIGN TO "CURRTAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CURR-CODE
+               FILE STATUS IS WS-CURR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENCY-TABLE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CURRTAB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CURR-FILE-STATUS       PIC X(02).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT CURRENCY-TABLE-FILE
+
+      *    House base currency - rate is always 1 to 1.
+           MOVE "USD"      TO CURR-CODE
+           MOVE 1.000000   TO CURR-CONV-RATE
+           WRITE CURR-RECORD
+
+           MOVE "EUR"      TO CURR-CODE
+           MOVE 1.080000   TO CURR-CONV-RATE
+           WRITE CURR-RECORD
+
+           MOVE "GBP"      TO CURR-CODE
+           MOVE 1.270000   TO CURR-CONV-RATE
+           WRITE CURR-RECORD
+
+           CLOSE CURRENCY-TABLE-FILE
+           DISPLAY "CURRLOAD: currency table seeded"
+           STOP RUN.
