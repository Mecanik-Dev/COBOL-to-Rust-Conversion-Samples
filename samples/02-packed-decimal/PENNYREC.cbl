@@ -0,0 +1,163 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: penny-drift reconciliation.  Prices every
+      * invoice line twice through PRICECLC - once with ROUNDED
+      * arithmetic (the normal posting path) and once truncated -
+      * and reports any line where the two totals differ by more
+      * than a cent, so finance can catch systemic rounding issues
+      * before period close.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PENNYREC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-LINE-FILE ASSIGN TO "INVLINES"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INV-FILE-STATUS.
+
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATETAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RATE-KEY
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+
+           SELECT CURRENCY-TABLE-FILE ASSIGN TO "CURRTAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CURR-CODE
+               FILE STATUS IS WS-CURR-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO "PENNYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-LINE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY INVLINE.
+
+       FD  RATE-TABLE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RATETAB.
+
+       FD  CURRENCY-TABLE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CURRTAB.
+
+       FD  RECON-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INV-FILE-STATUS        PIC X(02).
+       01  WS-RATE-FILE-STATUS       PIC X(02).
+       01  WS-CURR-FILE-STATUS       PIC X(02).
+       01  WS-RPT-FILE-STATUS        PIC X(02).
+
+       01  WS-DISCOUNT               PIC SV999 COMP-3.
+       01  WS-TAX-RATE               PIC SV9999 COMP-3.
+       01  WS-CONV-RATE              PIC S9(3)V9(6) COMP-3.
+       01  WS-BASE-PRICE             PIC S9(5)V99 COMP-3.
+
+       01  WS-ROUNDED-TOTALS.
+           05  WS-R-SUBTOTAL         PIC S9(7)V99 COMP-3.
+           05  WS-R-DISCOUNT-AMT     PIC S9(7)V99 COMP-3.
+           05  WS-R-TAX-AMT          PIC S9(7)V99 COMP-3.
+           05  WS-R-TOTAL            PIC S9(7)V99 COMP-3.
+           05  WS-R-UNIT-PRICE       PIC S9(5)V9999 COMP-3.
+
+       01  WS-TRUNC-TOTALS.
+           05  WS-T-SUBTOTAL         PIC S9(7)V99 COMP-3.
+           05  WS-T-DISCOUNT-AMT     PIC S9(7)V99 COMP-3.
+           05  WS-T-TAX-AMT          PIC S9(7)V99 COMP-3.
+           05  WS-T-TOTAL            PIC S9(7)V99 COMP-3.
+           05  WS-T-UNIT-PRICE       PIC S9(5)V9999 COMP-3.
+
+       01  WS-DRIFT                  PIC S9(7)V99 COMP-3.
+       01  WS-EDIT-AMT                PIC -Z,ZZZ,ZZ9.99.
+
+       01  WS-COUNTERS.
+           05  WS-LINES-CHECKED      PIC 9(06) VALUE 0.
+           05  WS-LINES-FLAGGED      PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT INVOICE-LINE-FILE
+           OPEN INPUT RATE-TABLE-FILE
+           OPEN INPUT CURRENCY-TABLE-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+
+           PERFORM 1000-CHECK-LINE
+               UNTIL WS-INV-FILE-STATUS = "10"
+
+           MOVE SPACES TO RPT-LINE
+           STRING "LINES CHECKED: " WS-LINES-CHECKED
+               "  FLAGGED: " WS-LINES-FLAGGED
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE INVOICE-LINE-FILE
+           CLOSE RATE-TABLE-FILE
+           CLOSE CURRENCY-TABLE-FILE
+           CLOSE RECON-REPORT-FILE
+           STOP RUN.
+
+       1000-CHECK-LINE.
+           READ INVOICE-LINE-FILE
+               AT END
+                   MOVE "10" TO WS-INV-FILE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-LINES-CHECKED
+                   PERFORM 1040-CONVERT-CURRENCY
+                   PERFORM 1050-LOOKUP-RATE
+                   CALL "PRICECLC" USING WS-BASE-PRICE INV-QTY
+                       WS-DISCOUNT WS-TAX-RATE "R"
+                       WS-R-SUBTOTAL WS-R-DISCOUNT-AMT
+                       WS-R-TAX-AMT WS-R-TOTAL WS-R-UNIT-PRICE
+                   CALL "PRICECLC" USING WS-BASE-PRICE INV-QTY
+                       WS-DISCOUNT WS-TAX-RATE "T"
+                       WS-T-SUBTOTAL WS-T-DISCOUNT-AMT
+                       WS-T-TAX-AMT WS-T-TOTAL WS-T-UNIT-PRICE
+                   COMPUTE WS-DRIFT = WS-R-TOTAL - WS-T-TOTAL
+                   IF FUNCTION ABS(WS-DRIFT) > 0.01
+                       ADD 1 TO WS-LINES-FLAGGED
+                       PERFORM 1100-WRITE-EXCEPTION-LINE
+                   END-IF
+           END-READ.
+
+       1040-CONVERT-CURRENCY.
+           MOVE INV-CURRENCY-CODE TO CURR-CODE
+           READ CURRENCY-TABLE-FILE
+               INVALID KEY
+                   MOVE 1.000000 TO CURR-CONV-RATE
+           END-READ
+           MULTIPLY INV-PRICE BY CURR-CONV-RATE
+               GIVING WS-BASE-PRICE ROUNDED.
+
+       1050-LOOKUP-RATE.
+           MOVE INV-PRODUCT-CODE      TO RATE-PRODUCT-CODE
+           MOVE INV-CUSTOMER-CODE     TO RATE-CUSTOMER-CODE
+           MOVE INV-JURISDICTION-CODE TO RATE-JURISDICTION-CODE
+           READ RATE-TABLE-FILE
+               INVALID KEY
+                   MOVE SPACES TO RATE-KEY
+                   READ RATE-TABLE-FILE
+                       INVALID KEY
+                           MOVE 0 TO RATE-DISCOUNT
+                           MOVE 0 TO RATE-TAX-RATE
+                   END-READ
+           END-READ
+           MOVE RATE-DISCOUNT  TO WS-DISCOUNT
+           MOVE RATE-TAX-RATE  TO WS-TAX-RATE.
+
+       1100-WRITE-EXCEPTION-LINE.
+           MOVE WS-DRIFT TO WS-EDIT-AMT
+           MOVE SPACES TO RPT-LINE
+           STRING INV-NUMBER " " INV-LINE-NO
+               " ROUNDED-TRUNCATED DRIFT=" WS-EDIT-AMT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
