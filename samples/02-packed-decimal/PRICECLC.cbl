@@ -0,0 +1,69 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: the PACKED-ARITH pricing chain (subtotal,
+      * discount, tax, total, unit price) pulled out of a single
+      * hardcoded order and turned into a callable routine so any
+      * batch driver can price a line item by supplying price, qty,
+      * discount rate and tax rate.
+      *
+      * Modification history:
+      *   2026-08-09  Add LK-ROUND-MODE so a caller can ask for the
+      *               chain to run with ROUNDED arithmetic (the
+      *               normal posting path) or truncated (used by
+      *               PENNYREC to measure how far the two diverge).
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICECLC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-SUBTOTAL   PIC S9(7)V99 COMP-3 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-PRICE           PIC S9(5)V99 COMP-3.
+       01  LK-QTY             PIC S9(3) COMP-3.
+       01  LK-DISCOUNT        PIC SV999 COMP-3.
+       01  LK-TAX-RATE        PIC SV9999 COMP-3.
+       01  LK-ROUND-MODE      PIC X(01).
+           88  LK-ROUNDED         VALUE "R".
+           88  LK-TRUNCATED       VALUE "T".
+       01  LK-SUBTOTAL        PIC S9(7)V99 COMP-3.
+       01  LK-DISCOUNT-AMT    PIC S9(7)V99 COMP-3.
+       01  LK-TAX-AMT         PIC S9(7)V99 COMP-3.
+       01  LK-TOTAL           PIC S9(7)V99 COMP-3.
+       01  LK-UNIT-PRICE      PIC S9(5)V9999 COMP-3.
+
+       PROCEDURE DIVISION USING LK-PRICE LK-QTY LK-DISCOUNT
+               LK-TAX-RATE LK-ROUND-MODE LK-SUBTOTAL LK-DISCOUNT-AMT
+               LK-TAX-AMT LK-TOTAL LK-UNIT-PRICE.
+       0000-MAINLINE.
+           IF LK-TRUNCATED
+               MULTIPLY LK-PRICE BY LK-QTY GIVING LK-SUBTOTAL
+               MULTIPLY LK-SUBTOTAL BY LK-DISCOUNT
+                   GIVING LK-DISCOUNT-AMT
+               SUBTRACT LK-DISCOUNT-AMT FROM LK-SUBTOTAL
+                   GIVING LK-TOTAL
+               MULTIPLY LK-TOTAL BY LK-TAX-RATE GIVING LK-TAX-AMT
+               ADD LK-TAX-AMT TO LK-TOTAL
+               DIVIDE LK-TOTAL BY LK-QTY GIVING LK-UNIT-PRICE
+           ELSE
+               MULTIPLY LK-PRICE BY LK-QTY
+                   GIVING LK-SUBTOTAL ROUNDED
+
+               MULTIPLY LK-SUBTOTAL BY LK-DISCOUNT
+                   GIVING LK-DISCOUNT-AMT ROUNDED
+
+               SUBTRACT LK-DISCOUNT-AMT FROM LK-SUBTOTAL
+                   GIVING LK-TOTAL
+
+               MULTIPLY LK-TOTAL BY LK-TAX-RATE
+                   GIVING LK-TAX-AMT ROUNDED
+
+               ADD LK-TAX-AMT TO LK-TOTAL
+
+               DIVIDE LK-TOTAL BY LK-QTY
+                   GIVING LK-UNIT-PRICE ROUNDED
+           END-IF
+
+           GOBACK.
