@@ -0,0 +1,10 @@
+      *
+      * CURRTAB.cpy - Currency conversion rate table record
+      * Keyed by currency code; rate converts one unit of that
+      * currency into the house base currency (USD).  Read by
+      * INV-PRICE before the discount/tax chain runs so amounts
+      * in different currencies are never mixed in the same total.
+      *
+       01  CURR-RECORD.
+           05  CURR-CODE              PIC X(03).
+           05  CURR-CONV-RATE         PIC S9(3)V9(6) COMP-3.
