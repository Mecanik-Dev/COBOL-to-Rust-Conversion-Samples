@@ -0,0 +1,59 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: one-time load of the discount/tax rate table
+      * keyed by product/customer/jurisdiction.  Run whenever ops
+      * needs to add or change a rate; INV-PRICE only ever reads
+      * this file.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATELOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATETAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RATE-KEY
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-TABLE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RATETAB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RATE-FILE-STATUS       PIC X(02).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT RATE-TABLE-FILE
+
+           MOVE "PROD01" TO RATE-PRODUCT-CODE
+           MOVE "CUST01" TO RATE-CUSTOMER-CODE
+           MOVE "US01"   TO RATE-JURISDICTION-CODE
+           MOVE +0.075   TO RATE-DISCOUNT
+           MOVE +0.1925  TO RATE-TAX-RATE
+           WRITE RATE-RECORD
+
+           MOVE "PROD01" TO RATE-PRODUCT-CODE
+           MOVE "CUST02" TO RATE-CUSTOMER-CODE
+           MOVE "EU01"   TO RATE-JURISDICTION-CODE
+           MOVE +0.050   TO RATE-DISCOUNT
+           MOVE +0.2000  TO RATE-TAX-RATE
+           WRITE RATE-RECORD
+
+      *    Default/fallback rate used when no product/customer/
+      *    jurisdiction-specific row is on file.
+           MOVE SPACES   TO RATE-PRODUCT-CODE
+           MOVE SPACES   TO RATE-CUSTOMER-CODE
+           MOVE SPACES   TO RATE-JURISDICTION-CODE
+           MOVE +0.000   TO RATE-DISCOUNT
+           MOVE +0.0000  TO RATE-TAX-RATE
+           WRITE RATE-RECORD
+
+           CLOSE RATE-TABLE-FILE
+           DISPLAY "RATELOAD: rate table seeded"
+           STOP RUN.
