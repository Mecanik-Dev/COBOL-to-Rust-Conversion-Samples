@@ -0,0 +1,12 @@
+      *
+      * RATETAB.cpy - Discount/tax rate table record
+      * Keyed by product/customer/jurisdiction so ops can change a
+      * rate without a recompile of INV-PRICE.
+      *
+       01  RATE-RECORD.
+           05  RATE-KEY.
+               10  RATE-PRODUCT-CODE      PIC X(06).
+               10  RATE-CUSTOMER-CODE     PIC X(06).
+               10  RATE-JURISDICTION-CODE PIC X(04).
+           05  RATE-DISCOUNT              PIC SV999 COMP-3.
+           05  RATE-TAX-RATE              PIC SV9999 COMP-3.
