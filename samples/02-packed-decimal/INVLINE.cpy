@@ -0,0 +1,14 @@
+      *
+      * INVLINE.cpy - Invoice line item input record
+      * One line per priced order, read by INVPRICE and fed into
+      * the PRICECLC pricing routine.
+      *
+       01  INVOICE-LINE.
+           05  INV-NUMBER             PIC X(08).
+           05  INV-LINE-NO            PIC 9(03).
+           05  INV-PRODUCT-CODE       PIC X(06).
+           05  INV-CUSTOMER-CODE      PIC X(06).
+           05  INV-JURISDICTION-CODE  PIC X(04).
+           05  INV-CURRENCY-CODE      PIC X(03).
+           05  INV-PRICE              PIC S9(5)V99 COMP-3.
+           05  INV-QTY                PIC S9(3) COMP-3.
