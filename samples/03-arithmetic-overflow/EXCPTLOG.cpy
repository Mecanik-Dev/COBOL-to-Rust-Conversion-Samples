@@ -0,0 +1,17 @@
+      *
+      * EXCPTLOG.cpy - SIZE ERROR exception log record
+      * One line per ON SIZE ERROR catch: which case, which
+      * statement, which field, the offending operands, and what
+      * the configured overflow policy did about it.
+      *
+       01  EXCP-RECORD.
+           05  EXCP-CASE-ID           PIC X(01).
+           05  EXCP-STATEMENT         PIC X(10).
+           05  EXCP-FIELD-NAME        PIC X(10).
+           05  EXCP-OPERAND-A         PIC S9(9)V99.
+           05  EXCP-OPERAND-B         PIC S9(9)V99.
+           05  EXCP-POLICY-CODE       PIC X(01).
+               88  EXCP-POLICY-REJECT     VALUE "R".
+               88  EXCP-POLICY-CAP        VALUE "C".
+               88  EXCP-POLICY-TRUNCATE   VALUE "T".
+           05  EXCP-DISPOSITION       PIC X(20).
