@@ -0,0 +1,523 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: size_error.cbl's eight fixed ON SIZE ERROR cases
+      * turned into a real batch - reads a file of arithmetic
+      * transactions (operation, target field, operands), applies
+      * the same overflow-policy handling to each, and produces a
+      * reject report of every transaction that size-errored that
+      * day, with counts by operation type.
+      *
+      * Modification history:
+      *   2026-08-09  Checkpoint after every committed transaction
+      *               and skip already-processed transactions on
+      *               restart, so an abend partway through the file
+      *               doesn't force a full rerun.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIZEBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "SIZETXNS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+           SELECT REJECT-REPORT-FILE ASSIGN TO "SIZERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SIZECKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CHKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SIZETXN.
+
+       FD  REJECT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                  PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CHKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-FILE-STATUS        PIC X(02).
+       01  WS-RPT-FILE-STATUS        PIC X(02).
+       01  WS-CKPT-FILE-STATUS       PIC X(02).
+       01  WS-CKPT-EXISTS            PIC X(01) VALUE "N".
+           88  WS-CKPT-ON-FILE           VALUE "Y".
+       01  WS-RESTART-COUNT          PIC 9(09) VALUE 0.
+       01  WS-SKIP-COUNT             PIC 9(09) VALUE 0.
+
+       COPY SIZERJCT.
+
+       01  WS-SMALL         PIC 999        VALUE 0.
+       01  WS-LARGE         PIC 9(7)       VALUE 0.
+       01  WS-SIGNED        PIC S999       VALUE 0.
+
+      *----------------------------------------------------------
+      * Same per-field overflow policy as SIZE-ERROR-TEST: reject,
+      * cap, or truncate-and-log, keyed by the target field name
+      * carried on the transaction.
+      *----------------------------------------------------------
+       01  WS-OVERFLOW-POLICY-TABLE.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE "WS-SMALL".
+               10  FILLER               PIC X(01) VALUE "C".
+               10  FILLER PIC S9(9)V99  VALUE 999.
+               10  FILLER PIC S9(9)V99  VALUE 0.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE "WS-LARGE".
+               10  FILLER               PIC X(01) VALUE "R".
+               10  FILLER PIC S9(9)V99  VALUE 9999999.
+               10  FILLER PIC S9(9)V99  VALUE 0.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE "WS-SIGNED".
+               10  FILLER               PIC X(01) VALUE "T".
+               10  FILLER PIC S9(9)V99  VALUE 999.
+               10  FILLER PIC S9(9)V99  VALUE -999.
+       01  WS-POLICY-TABLE REDEFINES WS-OVERFLOW-POLICY-TABLE.
+           05  WS-POLICY-ENTRY OCCURS 3 TIMES INDEXED BY WS-POL-IDX.
+               10  POL-FIELD-NAME       PIC X(10).
+               10  POL-CODE             PIC X(01).
+               10  POL-MAX-VALUE        PIC S9(9)V99.
+               10  POL-MIN-VALUE        PIC S9(9)V99.
+
+       01  WS-CURR-DIRECTION          PIC X(04).
+           88  WS-CURR-DIR-HIGH           VALUE "HIGH".
+           88  WS-CURR-DIR-LOW            VALUE "LOW".
+       01  WS-CURR-POLICY-CODE        PIC X(01).
+           88  WS-CURR-POL-REJECT         VALUE "R".
+           88  WS-CURR-POL-CAP            VALUE "C".
+           88  WS-CURR-POL-TRUNCATE       VALUE "T".
+       01  WS-CURR-MAX-VALUE          PIC S9(9)V99.
+       01  WS-CURR-MIN-VALUE          PIC S9(9)V99.
+       01  WS-CURR-DISPOSITION        PIC X(20).
+
+      *----------------------------------------------------------
+      * Transaction and operation counters for the run summary.
+      *----------------------------------------------------------
+       01  WS-RUN-COUNTERS.
+           05  WS-TXN-COUNT          PIC 9(09) VALUE 0.
+           05  WS-POSTED-COUNT       PIC 9(09) VALUE 0.
+           05  WS-ERRORED-COUNT      PIC 9(09) VALUE 0.
+
+       01  WS-OP-COUNT-TABLE.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE "ADD".
+               10  FILLER PIC 9(09) VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE "SUBTRACT".
+               10  FILLER PIC 9(09) VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE "MULTIPLY".
+               10  FILLER PIC 9(09) VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE "DIVIDE".
+               10  FILLER PIC 9(09) VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE "COMPUTE".
+               10  FILLER PIC 9(09) VALUE 0.
+       01  WS-OP-COUNTS REDEFINES WS-OP-COUNT-TABLE.
+           05  WS-OP-ENTRY OCCURS 5 TIMES INDEXED BY WS-OP-IDX.
+               10  OPC-OPERATION        PIC X(08).
+               10  OPC-ERROR-COUNT      PIC 9(09).
+
+       01  WS-EDIT-COUNT              PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT REJECT-REPORT-FILE
+           OPEN I-O CHECKPOINT-FILE
+
+           PERFORM 0100-LOAD-CHECKPOINT
+           PERFORM 0200-SKIP-COMMITTED-TRANSACTIONS
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                  OR WS-TXN-FILE-STATUS = "10"
+
+           PERFORM 1000-PROCESS-TRANSACTION
+               UNTIL WS-TXN-FILE-STATUS = "10"
+
+           IF WS-TXN-FILE-STATUS = "10"
+               PERFORM 0300-CLEAR-CHECKPOINT
+           END-IF
+
+           PERFORM 9000-PRINT-SUMMARY
+
+           CLOSE TRANSACTION-FILE
+           CLOSE REJECT-REPORT-FILE
+           CLOSE CHECKPOINT-FILE
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * A prior run's checkpoint, if any, tells us how many
+      * transactions from the top of the file already committed.
+      *----------------------------------------------------------
+       0100-LOAD-CHECKPOINT.
+           MOVE "SIZEBAT " TO CHKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-RESTART-COUNT
+               NOT INVALID KEY
+                   SET WS-CKPT-ON-FILE TO TRUE
+                   MOVE CHKPT-TXN-COUNT TO WS-RESTART-COUNT
+           END-READ
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "SIZEBAT: restarting after "
+                       WS-RESTART-COUNT " committed transactions"
+           END-IF.
+
+      *----------------------------------------------------------
+      * Discard transactions that already committed on a prior run
+      * without re-applying them.
+      *----------------------------------------------------------
+       0200-SKIP-COMMITTED-TRANSACTIONS.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "10" TO WS-TXN-FILE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+                   ADD 1 TO WS-TXN-COUNT
+           END-READ.
+
+      *----------------------------------------------------------
+      * The batch completed cleanly - reset the checkpoint so the
+      * next run (a fresh day's file) starts from the top again.
+      *----------------------------------------------------------
+       0300-CLEAR-CHECKPOINT.
+           MOVE 0 TO CHKPT-TXN-COUNT
+           IF WS-CKPT-ON-FILE
+               REWRITE CHKPT-RECORD
+           ELSE
+               WRITE CHKPT-RECORD
+           END-IF.
+
+      *----------------------------------------------------------
+      * Write a checkpoint after every committed transaction so a
+      * mid-file abend can restart from here instead of the top.
+      *----------------------------------------------------------
+       0400-WRITE-CHECKPOINT.
+           MOVE WS-TXN-COUNT TO CHKPT-TXN-COUNT
+           IF WS-CKPT-ON-FILE
+               REWRITE CHKPT-RECORD
+           ELSE
+               WRITE CHKPT-RECORD
+               SET WS-CKPT-ON-FILE TO TRUE
+           END-IF.
+
+       1000-PROCESS-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "10" TO WS-TXN-FILE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-TXN-COUNT
+                   PERFORM 1100-APPLY-TRANSACTION
+                   PERFORM 0400-WRITE-CHECKPOINT
+           END-READ.
+
+      *----------------------------------------------------------
+      * Dispatch to the paragraph that owns the transaction's
+      * target field; each one runs the requested operation with
+      * the same ON SIZE ERROR handling pattern size_error.cbl
+      * demonstrates on fixed cases.
+      *----------------------------------------------------------
+       1100-APPLY-TRANSACTION.
+           EVALUATE TXN-TARGET-FIELD
+               WHEN "WS-SMALL"
+                   PERFORM 1200-APPLY-TO-SMALL
+               WHEN "WS-LARGE"
+                   PERFORM 1210-APPLY-TO-LARGE
+               WHEN "WS-SIGNED"
+                   PERFORM 1220-APPLY-TO-SIGNED
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       1200-APPLY-TO-SMALL.
+           SET WS-CURR-DIR-HIGH TO TRUE
+           EVALUATE TRUE
+               WHEN TXN-OP-ADD
+                   ADD TXN-OPERAND-A TXN-OPERAND-B GIVING WS-SMALL
+                       ON SIZE ERROR
+                           PERFORM 8000-HANDLE-OVERFLOW-SMALL
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-ADD
+               WHEN TXN-OP-SUBTRACT
+                   SUBTRACT TXN-OPERAND-B FROM TXN-OPERAND-A
+                       GIVING WS-SMALL
+                       ON SIZE ERROR
+                           SET WS-CURR-DIR-LOW TO TRUE
+                           PERFORM 8000-HANDLE-OVERFLOW-SMALL
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-SUBTRACT
+               WHEN TXN-OP-MULTIPLY
+                   MULTIPLY TXN-OPERAND-A BY TXN-OPERAND-B
+                       GIVING WS-SMALL
+                       ON SIZE ERROR
+                           PERFORM 8000-HANDLE-OVERFLOW-SMALL
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-MULTIPLY
+               WHEN TXN-OP-DIVIDE
+                   DIVIDE TXN-OPERAND-A BY TXN-OPERAND-B
+                       GIVING WS-SMALL
+                       ON SIZE ERROR
+                           PERFORM 8000-HANDLE-OVERFLOW-SMALL
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-DIVIDE
+               WHEN TXN-OP-COMPUTE
+                   COMPUTE WS-SMALL = TXN-OPERAND-A + TXN-OPERAND-B
+                       ON SIZE ERROR
+                           PERFORM 8000-HANDLE-OVERFLOW-SMALL
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-COMPUTE
+           END-EVALUATE.
+
+       1210-APPLY-TO-LARGE.
+           SET WS-CURR-DIR-HIGH TO TRUE
+           EVALUATE TRUE
+               WHEN TXN-OP-ADD
+                   ADD TXN-OPERAND-A TXN-OPERAND-B GIVING WS-LARGE
+                       ON SIZE ERROR
+                           PERFORM 8010-HANDLE-OVERFLOW-LARGE
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-ADD
+               WHEN TXN-OP-SUBTRACT
+                   SUBTRACT TXN-OPERAND-B FROM TXN-OPERAND-A
+                       GIVING WS-LARGE
+                       ON SIZE ERROR
+                           SET WS-CURR-DIR-LOW TO TRUE
+                           PERFORM 8010-HANDLE-OVERFLOW-LARGE
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-SUBTRACT
+               WHEN TXN-OP-MULTIPLY
+                   MULTIPLY TXN-OPERAND-A BY TXN-OPERAND-B
+                       GIVING WS-LARGE
+                       ON SIZE ERROR
+                           PERFORM 8010-HANDLE-OVERFLOW-LARGE
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-MULTIPLY
+               WHEN TXN-OP-DIVIDE
+                   DIVIDE TXN-OPERAND-A BY TXN-OPERAND-B
+                       GIVING WS-LARGE
+                       ON SIZE ERROR
+                           PERFORM 8010-HANDLE-OVERFLOW-LARGE
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-DIVIDE
+               WHEN TXN-OP-COMPUTE
+                   COMPUTE WS-LARGE = TXN-OPERAND-A + TXN-OPERAND-B
+                       ON SIZE ERROR
+                           PERFORM 8010-HANDLE-OVERFLOW-LARGE
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-COMPUTE
+           END-EVALUATE.
+
+       1220-APPLY-TO-SIGNED.
+           SET WS-CURR-DIR-HIGH TO TRUE
+           EVALUATE TRUE
+               WHEN TXN-OP-ADD
+                   ADD TXN-OPERAND-A TXN-OPERAND-B GIVING WS-SIGNED
+                       ON SIZE ERROR
+                           PERFORM 8020-HANDLE-OVERFLOW-SIGNED
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-ADD
+               WHEN TXN-OP-SUBTRACT
+                   SUBTRACT TXN-OPERAND-B FROM TXN-OPERAND-A
+                       GIVING WS-SIGNED
+                       ON SIZE ERROR
+                           SET WS-CURR-DIR-LOW TO TRUE
+                           PERFORM 8020-HANDLE-OVERFLOW-SIGNED
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-SUBTRACT
+               WHEN TXN-OP-MULTIPLY
+                   MULTIPLY TXN-OPERAND-A BY TXN-OPERAND-B
+                       GIVING WS-SIGNED
+                       ON SIZE ERROR
+                           PERFORM 8020-HANDLE-OVERFLOW-SIGNED
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-MULTIPLY
+               WHEN TXN-OP-DIVIDE
+                   DIVIDE TXN-OPERAND-A BY TXN-OPERAND-B
+                       GIVING WS-SIGNED
+                       ON SIZE ERROR
+                           PERFORM 8020-HANDLE-OVERFLOW-SIGNED
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-DIVIDE
+               WHEN TXN-OP-COMPUTE
+                   COMPUTE WS-SIGNED = TXN-OPERAND-A + TXN-OPERAND-B
+                       ON SIZE ERROR
+                           PERFORM 8020-HANDLE-OVERFLOW-SIGNED
+                       NOT ON SIZE ERROR
+                           PERFORM 1900-COUNT-POSTED
+                   END-COMPUTE
+           END-EVALUATE.
+
+       1900-COUNT-POSTED.
+           ADD 1 TO WS-POSTED-COUNT.
+
+      *----------------------------------------------------------
+      * Look TXN-TARGET-FIELD up in WS-POLICY-TABLE and copy its
+      * policy code and bounds into the WS-CURR-* working fields.
+      *----------------------------------------------------------
+       7000-LOOKUP-POLICY.
+           SET WS-POL-IDX TO 1
+           SEARCH WS-POLICY-ENTRY
+               AT END
+                   MOVE "C" TO WS-CURR-POLICY-CODE
+                   MOVE 0 TO WS-CURR-MAX-VALUE
+                   MOVE 0 TO WS-CURR-MIN-VALUE
+               WHEN POL-FIELD-NAME(WS-POL-IDX) = TXN-TARGET-FIELD
+                   MOVE POL-CODE(WS-POL-IDX) TO WS-CURR-POLICY-CODE
+                   MOVE POL-MAX-VALUE(WS-POL-IDX) TO WS-CURR-MAX-VALUE
+                   MOVE POL-MIN-VALUE(WS-POL-IDX) TO WS-CURR-MIN-VALUE
+           END-SEARCH.
+
+      *----------------------------------------------------------
+      * Look TXN-OPERATION up in WS-OP-COUNTS and bump its
+      * size-error counter.
+      *----------------------------------------------------------
+       7100-COUNT-ERROR-BY-OPERATION.
+           SET WS-OP-IDX TO 1
+           SEARCH WS-OP-ENTRY
+               AT END
+                   CONTINUE
+               WHEN OPC-OPERATION(WS-OP-IDX) = TXN-OPERATION
+                   ADD 1 TO OPC-ERROR-COUNT(WS-OP-IDX)
+           END-SEARCH.
+
+       8000-HANDLE-OVERFLOW-SMALL.
+           PERFORM 7000-LOOKUP-POLICY
+           EVALUATE TRUE
+               WHEN WS-CURR-POL-REJECT
+                   MOVE 0 TO WS-SMALL
+                   MOVE "REJECTED" TO WS-CURR-DISPOSITION
+               WHEN WS-CURR-POL-CAP
+                   IF WS-CURR-DIR-HIGH
+                       MOVE WS-CURR-MAX-VALUE TO WS-SMALL
+                   ELSE
+                       MOVE WS-CURR-MIN-VALUE TO WS-SMALL
+                   END-IF
+                   MOVE "CAPPED" TO WS-CURR-DISPOSITION
+               WHEN OTHER
+                   MOVE "TRUNCATED-LOGGED" TO WS-CURR-DISPOSITION
+           END-EVALUATE
+           PERFORM 9100-WRITE-REJECT.
+
+       8010-HANDLE-OVERFLOW-LARGE.
+           PERFORM 7000-LOOKUP-POLICY
+           EVALUATE TRUE
+               WHEN WS-CURR-POL-REJECT
+                   MOVE 0 TO WS-LARGE
+                   MOVE "REJECTED" TO WS-CURR-DISPOSITION
+               WHEN WS-CURR-POL-CAP
+                   IF WS-CURR-DIR-HIGH
+                       MOVE WS-CURR-MAX-VALUE TO WS-LARGE
+                   ELSE
+                       MOVE WS-CURR-MIN-VALUE TO WS-LARGE
+                   END-IF
+                   MOVE "CAPPED" TO WS-CURR-DISPOSITION
+               WHEN OTHER
+                   MOVE "TRUNCATED-LOGGED" TO WS-CURR-DISPOSITION
+           END-EVALUATE
+           PERFORM 9100-WRITE-REJECT.
+
+       8020-HANDLE-OVERFLOW-SIGNED.
+           PERFORM 7000-LOOKUP-POLICY
+           EVALUATE TRUE
+               WHEN WS-CURR-POL-REJECT
+                   MOVE 0 TO WS-SIGNED
+                   MOVE "REJECTED" TO WS-CURR-DISPOSITION
+               WHEN WS-CURR-POL-CAP
+                   IF WS-CURR-DIR-HIGH
+                       MOVE WS-CURR-MAX-VALUE TO WS-SIGNED
+                   ELSE
+                       MOVE WS-CURR-MIN-VALUE TO WS-SIGNED
+                   END-IF
+                   MOVE "CAPPED" TO WS-CURR-DISPOSITION
+               WHEN OTHER
+                   MOVE "TRUNCATED-LOGGED" TO WS-CURR-DISPOSITION
+           END-EVALUATE
+           PERFORM 9100-WRITE-REJECT.
+
+      *----------------------------------------------------------
+      * Write one reject-report line for the transaction just
+      * handled and roll up the run counters.
+      *----------------------------------------------------------
+       9100-WRITE-REJECT.
+           ADD 1 TO WS-ERRORED-COUNT
+           PERFORM 7100-COUNT-ERROR-BY-OPERATION
+           MOVE TXN-ID             TO RJCT-TXN-ID
+           MOVE TXN-OPERATION      TO RJCT-OPERATION
+           MOVE TXN-TARGET-FIELD   TO RJCT-TARGET-FIELD
+           MOVE TXN-OPERAND-A      TO RJCT-OPERAND-A
+           MOVE TXN-OPERAND-B      TO RJCT-OPERAND-B
+           MOVE WS-CURR-POLICY-CODE TO RJCT-POLICY-CODE
+           MOVE WS-CURR-DISPOSITION TO RJCT-DISPOSITION
+           MOVE SPACES TO RPT-LINE
+           STRING RJCT-TXN-ID " " RJCT-OPERATION " "
+               RJCT-TARGET-FIELD " " RJCT-POLICY-CODE " "
+               RJCT-DISPOSITION
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+      *----------------------------------------------------------
+      * Print the reject-report trailer: totals and a breakdown of
+      * size errors by operation type.
+      *----------------------------------------------------------
+       9000-PRINT-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           STRING "--------------------------------------------"
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-TXN-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO RPT-LINE
+           STRING "TRANSACTIONS READ:    " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-POSTED-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO RPT-LINE
+           STRING "POSTED:               " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-ERRORED-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO RPT-LINE
+           STRING "SIZE-ERRORED:         " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 9010-PRINT-OP-COUNT
+               VARYING WS-OP-IDX FROM 1 BY 1
+               UNTIL WS-OP-IDX > 5.
+
+       9010-PRINT-OP-COUNT.
+           MOVE OPC-ERROR-COUNT(WS-OP-IDX) TO WS-EDIT-COUNT
+           MOVE SPACES TO RPT-LINE
+           STRING "  " OPC-OPERATION(WS-OP-IDX) " ERRORS: "
+               WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
