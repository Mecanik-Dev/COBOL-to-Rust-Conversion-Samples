@@ -1,19 +1,95 @@
       * Sample COBOL Program
       * Copyright (c) 2026 Mecanik Dev. All rights reserved.
       * See LICENSE file for terms of use.
+      *
+      * Modification history:
+      *   2026-08-09  Every ON SIZE ERROR branch now writes a record
+      *               to an exception log (case, statement, field,
+      *               offending operands) instead of just DISPLAYing
+      *               a flag, so ops can review what overflowed the
+      *               next morning instead of losing it.
+      *   2026-08-09  Added a per-field overflow policy table so a
+      *               field can reject the whole transaction, cap at
+      *               its representable limit, or leave the truncated
+      *               value standing and just log the loss - a
+      *               quantity field and a dollar-total field don't
+      *               have to fail the same way.
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIZE-ERROR-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "SIZEEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EXCPTLOG.
+
        WORKING-STORAGE SECTION.
+       01  WS-EXCP-FILE-STATUS       PIC X(02).
+
        01  WS-SMALL         PIC 999        VALUE 0.
        01  WS-LARGE         PIC 9(7)       VALUE 0.
        01  WS-SIGNED        PIC S999       VALUE 0.
        01  WS-VAL-A         PIC 999        VALUE 995.
        01  WS-VAL-B         PIC 999        VALUE 6.
        01  WS-OVERFLOW      PIC 9          VALUE 0.
+       01  WS-TRANSACTION-REJECTED PIC X(01) VALUE "N".
+           88  WS-REJECTED             VALUE "Y".
+
+      *----------------------------------------------------------
+      * Per-field overflow policy: some fields reject the whole
+      * transaction on overflow, some cap at their representable
+      * limit, some let the truncated value stand but log what
+      * was lost.
+      *----------------------------------------------------------
+       01  WS-OVERFLOW-POLICY-TABLE.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE "WS-SMALL".
+               10  FILLER               PIC X(01) VALUE "C".
+               10  FILLER PIC S9(9)V99  VALUE 999.
+               10  FILLER PIC S9(9)V99  VALUE 0.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE "WS-LARGE".
+               10  FILLER               PIC X(01) VALUE "R".
+               10  FILLER PIC S9(9)V99  VALUE 9999999.
+               10  FILLER PIC S9(9)V99  VALUE 0.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE "WS-SIGNED".
+               10  FILLER               PIC X(01) VALUE "T".
+               10  FILLER PIC S9(9)V99  VALUE 999.
+               10  FILLER PIC S9(9)V99  VALUE -999.
+       01  WS-POLICY-TABLE REDEFINES WS-OVERFLOW-POLICY-TABLE.
+           05  WS-POLICY-ENTRY OCCURS 3 TIMES INDEXED BY WS-POL-IDX.
+               10  POL-FIELD-NAME       PIC X(10).
+               10  POL-CODE             PIC X(01).
+               10  POL-MAX-VALUE        PIC S9(9)V99.
+               10  POL-MIN-VALUE        PIC S9(9)V99.
+
+       01  WS-CURR-CASE-ID            PIC X(01).
+       01  WS-CURR-STATEMENT          PIC X(10).
+       01  WS-CURR-FIELD-NAME         PIC X(10).
+       01  WS-CURR-OPERAND-A          PIC S9(9)V99.
+       01  WS-CURR-OPERAND-B          PIC S9(9)V99.
+       01  WS-CURR-DIRECTION          PIC X(04).
+           88  WS-CURR-DIR-HIGH           VALUE "HIGH".
+           88  WS-CURR-DIR-LOW            VALUE "LOW".
+       01  WS-CURR-POLICY-CODE        PIC X(01).
+           88  WS-CURR-POL-REJECT         VALUE "R".
+           88  WS-CURR-POL-CAP            VALUE "C".
+           88  WS-CURR-POL-TRUNCATE       VALUE "T".
+       01  WS-CURR-MAX-VALUE          PIC S9(9)V99.
+       01  WS-CURR-MIN-VALUE          PIC S9(9)V99.
+       01  WS-CURR-DISPOSITION        PIC X(20).
 
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT EXCEPTION-LOG-FILE
            DISPLAY "=== ON SIZE ERROR TESTS ===".
 
       *--- Case A: ADD overflows PIC 999 (max 999)
@@ -21,6 +97,13 @@
            ADD WS-VAL-A WS-VAL-B GIVING WS-SMALL
                ON SIZE ERROR
                    MOVE 1 TO WS-OVERFLOW
+                   MOVE "A" TO WS-CURR-CASE-ID
+                   MOVE "ADD" TO WS-CURR-STATEMENT
+                   MOVE "WS-SMALL" TO WS-CURR-FIELD-NAME
+                   MOVE WS-VAL-A TO WS-CURR-OPERAND-A
+                   MOVE WS-VAL-B TO WS-CURR-OPERAND-B
+                   SET WS-CURR-DIR-HIGH TO TRUE
+                   PERFORM 8000-HANDLE-OVERFLOW-SMALL
            END-ADD.
            DISPLAY "Case A: WS-SMALL=" WS-SMALL
                    " overflow=" WS-OVERFLOW.
@@ -30,6 +113,13 @@
            ADD WS-VAL-A WS-VAL-B GIVING WS-LARGE
                ON SIZE ERROR
                    MOVE 1 TO WS-OVERFLOW
+                   MOVE "B" TO WS-CURR-CASE-ID
+                   MOVE "ADD" TO WS-CURR-STATEMENT
+                   MOVE "WS-LARGE" TO WS-CURR-FIELD-NAME
+                   MOVE WS-VAL-A TO WS-CURR-OPERAND-A
+                   MOVE WS-VAL-B TO WS-CURR-OPERAND-B
+                   SET WS-CURR-DIR-HIGH TO TRUE
+                   PERFORM 8010-HANDLE-OVERFLOW-LARGE
            END-ADD.
            DISPLAY "Case B: WS-LARGE=" WS-LARGE
                    " overflow=" WS-OVERFLOW.
@@ -40,6 +130,13 @@
                GIVING WS-SMALL
                ON SIZE ERROR
                    MOVE 1 TO WS-OVERFLOW
+                   MOVE "C" TO WS-CURR-CASE-ID
+                   MOVE "MULTIPLY" TO WS-CURR-STATEMENT
+                   MOVE "WS-SMALL" TO WS-CURR-FIELD-NAME
+                   MOVE WS-VAL-A TO WS-CURR-OPERAND-A
+                   MOVE WS-VAL-B TO WS-CURR-OPERAND-B
+                   SET WS-CURR-DIR-HIGH TO TRUE
+                   PERFORM 8000-HANDLE-OVERFLOW-SMALL
            END-MULTIPLY.
            DISPLAY "Case C: WS-SMALL=" WS-SMALL
                    " overflow=" WS-OVERFLOW.
@@ -49,6 +146,13 @@
            SUBTRACT 10 FROM 5 GIVING WS-SMALL
                ON SIZE ERROR
                    MOVE 1 TO WS-OVERFLOW
+                   MOVE "D" TO WS-CURR-CASE-ID
+                   MOVE "SUBTRACT" TO WS-CURR-STATEMENT
+                   MOVE "WS-SMALL" TO WS-CURR-FIELD-NAME
+                   MOVE 5 TO WS-CURR-OPERAND-A
+                   MOVE 10 TO WS-CURR-OPERAND-B
+                   SET WS-CURR-DIR-LOW TO TRUE
+                   PERFORM 8000-HANDLE-OVERFLOW-SMALL
            END-SUBTRACT.
            DISPLAY "Case D: WS-SMALL=" WS-SMALL
                    " overflow=" WS-OVERFLOW.
@@ -58,6 +162,13 @@
            DIVIDE WS-VAL-A BY 0 GIVING WS-SMALL
                ON SIZE ERROR
                    MOVE 1 TO WS-OVERFLOW
+                   MOVE "E" TO WS-CURR-CASE-ID
+                   MOVE "DIVIDE" TO WS-CURR-STATEMENT
+                   MOVE "WS-SMALL" TO WS-CURR-FIELD-NAME
+                   MOVE WS-VAL-A TO WS-CURR-OPERAND-A
+                   MOVE 0 TO WS-CURR-OPERAND-B
+                   SET WS-CURR-DIR-HIGH TO TRUE
+                   PERFORM 8000-HANDLE-OVERFLOW-SMALL
            END-DIVIDE.
            DISPLAY "Case E: WS-SMALL=" WS-SMALL
                    " overflow=" WS-OVERFLOW.
@@ -67,6 +178,13 @@
            COMPUTE WS-SMALL = WS-VAL-A + WS-VAL-B
                ON SIZE ERROR
                    MOVE 1 TO WS-OVERFLOW
+                   MOVE "F" TO WS-CURR-CASE-ID
+                   MOVE "COMPUTE" TO WS-CURR-STATEMENT
+                   MOVE "WS-SMALL" TO WS-CURR-FIELD-NAME
+                   MOVE WS-VAL-A TO WS-CURR-OPERAND-A
+                   MOVE WS-VAL-B TO WS-CURR-OPERAND-B
+                   SET WS-CURR-DIR-HIGH TO TRUE
+                   PERFORM 8000-HANDLE-OVERFLOW-SMALL
            END-COMPUTE.
            DISPLAY "Case F: WS-SMALL=" WS-SMALL
                    " overflow=" WS-OVERFLOW.
@@ -76,6 +194,13 @@
            COMPUTE WS-SMALL = 5 - 10
                ON SIZE ERROR
                    MOVE 1 TO WS-OVERFLOW
+                   MOVE "G" TO WS-CURR-CASE-ID
+                   MOVE "COMPUTE" TO WS-CURR-STATEMENT
+                   MOVE "WS-SMALL" TO WS-CURR-FIELD-NAME
+                   MOVE 5 TO WS-CURR-OPERAND-A
+                   MOVE 10 TO WS-CURR-OPERAND-B
+                   SET WS-CURR-DIR-LOW TO TRUE
+                   PERFORM 8000-HANDLE-OVERFLOW-SMALL
            END-COMPUTE.
            DISPLAY "Case G: WS-SMALL=" WS-SMALL
                    " overflow=" WS-OVERFLOW.
@@ -85,8 +210,121 @@
            COMPUTE WS-SIGNED = 5 - 10
                ON SIZE ERROR
                    MOVE 1 TO WS-OVERFLOW
+                   MOVE "H" TO WS-CURR-CASE-ID
+                   MOVE "COMPUTE" TO WS-CURR-STATEMENT
+                   MOVE "WS-SIGNED" TO WS-CURR-FIELD-NAME
+                   MOVE 5 TO WS-CURR-OPERAND-A
+                   MOVE 10 TO WS-CURR-OPERAND-B
+                   SET WS-CURR-DIR-LOW TO TRUE
+                   PERFORM 8020-HANDLE-OVERFLOW-SIGNED
            END-COMPUTE.
            DISPLAY "Case H: WS-SIGNED=" WS-SIGNED
                    " overflow=" WS-OVERFLOW.
 
+           IF WS-REJECTED
+               DISPLAY "One or more transactions were REJECTED "
+                       "by overflow policy"
+           END-IF
+
+           CLOSE EXCEPTION-LOG-FILE
            STOP RUN.
+
+      *----------------------------------------------------------
+      * Look POL-FIELD-NAME up in WS-POLICY-TABLE and copy its
+      * policy code and bounds into the WS-CURR-* working fields.
+      *----------------------------------------------------------
+       7000-LOOKUP-POLICY.
+           SET WS-POL-IDX TO 1
+           SEARCH WS-POLICY-ENTRY
+               AT END
+                   MOVE "C" TO WS-CURR-POLICY-CODE
+                   MOVE 0 TO WS-CURR-MAX-VALUE
+                   MOVE 0 TO WS-CURR-MIN-VALUE
+               WHEN POL-FIELD-NAME(WS-POL-IDX) = WS-CURR-FIELD-NAME
+                   MOVE POL-CODE(WS-POL-IDX) TO WS-CURR-POLICY-CODE
+                   MOVE POL-MAX-VALUE(WS-POL-IDX) TO WS-CURR-MAX-VALUE
+                   MOVE POL-MIN-VALUE(WS-POL-IDX) TO WS-CURR-MIN-VALUE
+           END-SEARCH.
+
+      *----------------------------------------------------------
+      * Apply the configured policy to WS-SMALL: reject leaves the
+      * field at zero and marks the transaction rejected, cap pins
+      * it to the field's representable limit in the direction it
+      * overflowed, truncate leaves whatever COBOL already left in
+      * the field and just logs the loss.
+      *----------------------------------------------------------
+       8000-HANDLE-OVERFLOW-SMALL.
+           PERFORM 7000-LOOKUP-POLICY
+           EVALUATE TRUE
+               WHEN WS-CURR-POL-REJECT
+                   MOVE 0 TO WS-SMALL
+                   SET WS-REJECTED TO TRUE
+                   MOVE "REJECTED" TO WS-CURR-DISPOSITION
+               WHEN WS-CURR-POL-CAP
+                   IF WS-CURR-DIR-HIGH
+                       MOVE WS-CURR-MAX-VALUE TO WS-SMALL
+                   ELSE
+                       MOVE WS-CURR-MIN-VALUE TO WS-SMALL
+                   END-IF
+                   MOVE "CAPPED" TO WS-CURR-DISPOSITION
+               WHEN OTHER
+                   MOVE "TRUNCATED-LOGGED" TO WS-CURR-DISPOSITION
+           END-EVALUATE
+           PERFORM 9000-LOG-EXCEPTION.
+
+      *----------------------------------------------------------
+      * Apply the configured policy to WS-LARGE.
+      *----------------------------------------------------------
+       8010-HANDLE-OVERFLOW-LARGE.
+           PERFORM 7000-LOOKUP-POLICY
+           EVALUATE TRUE
+               WHEN WS-CURR-POL-REJECT
+                   MOVE 0 TO WS-LARGE
+                   SET WS-REJECTED TO TRUE
+                   MOVE "REJECTED" TO WS-CURR-DISPOSITION
+               WHEN WS-CURR-POL-CAP
+                   IF WS-CURR-DIR-HIGH
+                       MOVE WS-CURR-MAX-VALUE TO WS-LARGE
+                   ELSE
+                       MOVE WS-CURR-MIN-VALUE TO WS-LARGE
+                   END-IF
+                   MOVE "CAPPED" TO WS-CURR-DISPOSITION
+               WHEN OTHER
+                   MOVE "TRUNCATED-LOGGED" TO WS-CURR-DISPOSITION
+           END-EVALUATE
+           PERFORM 9000-LOG-EXCEPTION.
+
+      *----------------------------------------------------------
+      * Apply the configured policy to WS-SIGNED.
+      *----------------------------------------------------------
+       8020-HANDLE-OVERFLOW-SIGNED.
+           PERFORM 7000-LOOKUP-POLICY
+           EVALUATE TRUE
+               WHEN WS-CURR-POL-REJECT
+                   MOVE 0 TO WS-SIGNED
+                   SET WS-REJECTED TO TRUE
+                   MOVE "REJECTED" TO WS-CURR-DISPOSITION
+               WHEN WS-CURR-POL-CAP
+                   IF WS-CURR-DIR-HIGH
+                       MOVE WS-CURR-MAX-VALUE TO WS-SIGNED
+                   ELSE
+                       MOVE WS-CURR-MIN-VALUE TO WS-SIGNED
+                   END-IF
+                   MOVE "CAPPED" TO WS-CURR-DISPOSITION
+               WHEN OTHER
+                   MOVE "TRUNCATED-LOGGED" TO WS-CURR-DISPOSITION
+           END-EVALUATE
+           PERFORM 9000-LOG-EXCEPTION.
+
+      *----------------------------------------------------------
+      * Write one exception record for the case just handled.
+      *----------------------------------------------------------
+       9000-LOG-EXCEPTION.
+           MOVE WS-CURR-CASE-ID     TO EXCP-CASE-ID
+           MOVE WS-CURR-STATEMENT   TO EXCP-STATEMENT
+           MOVE WS-CURR-FIELD-NAME  TO EXCP-FIELD-NAME
+           MOVE WS-CURR-OPERAND-A   TO EXCP-OPERAND-A
+           MOVE WS-CURR-OPERAND-B   TO EXCP-OPERAND-B
+           MOVE WS-CURR-POLICY-CODE TO EXCP-POLICY-CODE
+           MOVE WS-CURR-DISPOSITION TO EXCP-DISPOSITION
+           WRITE EXCP-RECORD.
