@@ -0,0 +1,9 @@
+      *
+      * CHKPT.cpy - Batch checkpoint record
+      * One row per checkpointed batch driver, keyed by job name, so
+      * a mid-file abend can restart after the last committed
+      * transaction instead of reprocessing the whole file.
+      *
+       01  CHKPT-RECORD.
+           05  CHKPT-JOB-NAME         PIC X(08).
+           05  CHKPT-TXN-COUNT        PIC 9(09).
