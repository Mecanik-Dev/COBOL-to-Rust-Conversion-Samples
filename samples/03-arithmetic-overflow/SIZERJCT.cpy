@@ -0,0 +1,14 @@
+      *
+      * SIZERJCT.cpy - Size-error reject report record
+      * One line per transaction that size-errored during a SIZEBAT
+      * run, so ops can see at a glance how much of a day's volume
+      * didn't fit its target field.
+      *
+       01  RJCT-RECORD.
+           05  RJCT-TXN-ID            PIC X(08).
+           05  RJCT-OPERATION         PIC X(08).
+           05  RJCT-TARGET-FIELD      PIC X(10).
+           05  RJCT-OPERAND-A         PIC S9(9)V99.
+           05  RJCT-OPERAND-B         PIC S9(9)V99.
+           05  RJCT-POLICY-CODE       PIC X(01).
+           05  RJCT-DISPOSITION       PIC X(20).
