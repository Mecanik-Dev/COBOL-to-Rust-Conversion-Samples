@@ -0,0 +1,18 @@
+      *
+      * SIZETXN.cpy - Arithmetic transaction input record
+      * One line per arithmetic transaction read by SIZEBAT: the
+      * operation to apply, which working field it targets, and the
+      * two operands.  TXN-TARGET-FIELD must name one of the fields
+      * carried in SIZEBAT's own overflow policy table.
+      *
+       01  SIZE-TXN.
+           05  TXN-ID                 PIC X(08).
+           05  TXN-OPERATION          PIC X(08).
+               88  TXN-OP-ADD             VALUE "ADD".
+               88  TXN-OP-SUBTRACT        VALUE "SUBTRACT".
+               88  TXN-OP-MULTIPLY        VALUE "MULTIPLY".
+               88  TXN-OP-DIVIDE          VALUE "DIVIDE".
+               88  TXN-OP-COMPUTE         VALUE "COMPUTE".
+           05  TXN-TARGET-FIELD       PIC X(10).
+           05  TXN-OPERAND-A          PIC S9(9)V99.
+           05  TXN-OPERAND-B          PIC S9(9)V99.
