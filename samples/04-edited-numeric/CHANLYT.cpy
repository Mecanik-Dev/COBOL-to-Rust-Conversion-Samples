@@ -0,0 +1,21 @@
+      *
+      * CHANLYT.cpy - Channel-to-edit-pattern layout table
+      * Maps an output channel code (screen inquiry, check print,
+      * data export) to the edit pattern that channel should use for
+      * an amount field, so one stored value can be rendered
+      * correctly wherever it ends up without the PROCEDURE DIVISION
+      * hardcoding which PIC clause goes with which destination.
+      *
+       01  WS-CHANNEL-LAYOUT-TABLE.
+           05  FILLER PIC X(10) VALUE "SSCREEN  Z".
+           05  FILLER PIC X(10) VALUE "CCHECK   P".
+           05  FILLER PIC X(10) VALUE "XEXPORT  U".
+
+       01  WS-CHANNEL-LAYOUT REDEFINES WS-CHANNEL-LAYOUT-TABLE.
+           05  CHLYT-ENTRY OCCURS 3 TIMES INDEXED BY CHLYT-IDX.
+               10  CHLYT-CHANNEL-CODE      PIC X(01).
+               10  CHLYT-CHANNEL-NAME      PIC X(08).
+               10  CHLYT-PATTERN-CODE      PIC X(01).
+                   88  CHLYT-ZERO-SUPPRESS     VALUE "Z".
+                   88  CHLYT-CHECK-PROTECT     VALUE "P".
+                   88  CHLYT-UNEDITED           VALUE "U".
