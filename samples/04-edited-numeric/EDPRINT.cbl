@@ -0,0 +1,257 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: edited-numeric print report.  Takes the edit
+      * patterns exercised by edited_numeric.cbl (PIC ZZ,ZZ9.99 and
+      * friends) and turns them into a real page-formatted report:
+      * page headers, page breaks, and a control-break subtotal per
+      * account, instead of a one-shot console DISPLAY.  Amounts
+      * print with a trailing CR/DB indicator rather than relying on
+      * a minus sign nobody notices on a printed page.
+      *
+      * Modification history:
+      *   2026-08-09  Print a trailing CR/DB indicator on the amount
+      *               instead of a bare minus sign.
+      *   2026-08-09  Format the amount comma-decimal/period-thousands
+      *               for AMT-LOCALE-EURO records instead of always
+      *               using US-style punctuation.
+      *   2026-08-09  Look the amount's edit pattern up on CHANLYT by
+      *               output channel (screen/check/export) instead of
+      *               always zero-suppressing it.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ED-PRINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMOUNT-FILE ASSIGN TO "EDAMTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMT-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "EDPRTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AMTREC.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AMT-FILE-STATUS        PIC X(02).
+       01  WS-PRT-FILE-STATUS        PIC X(02).
+
+           COPY CHANLYT.
+
+       01  WS-MAX-LINES-PER-PAGE     PIC 9(02) VALUE 20.
+       01  WS-LINE-COUNT             PIC 9(02) VALUE 99.
+       01  WS-PAGE-COUNT             PIC 9(04) VALUE 0.
+       01  WS-PAGE-COUNT-EDIT        PIC ZZZ9.
+
+       01  WS-FIRST-RECORD-SW        PIC X(01) VALUE "Y".
+           88  WS-FIRST-RECORD           VALUE "Y".
+
+       01  WS-CURRENT-ACCT-ID        PIC X(12) VALUE SPACES.
+       01  WS-ACCT-SUBTOTAL          PIC S9(9)V99 VALUE 0.
+
+       01  WS-CURRENT-PATTERN-CODE   PIC X(01).
+           88  WS-CURR-ZERO-SUPPRESS     VALUE "Z".
+           88  WS-CURR-CHECK-PROTECT     VALUE "P".
+           88  WS-CURR-UNEDITED           VALUE "U".
+       01  WS-CURRENT-CHANNEL-NAME   PIC X(08).
+
+       01  WS-EDIT-ZS                PIC ZZ,ZZ9.99.
+       01  WS-EDIT-CHECK             PIC *(5)9.99.
+       01  WS-EDIT-EXPORT            PIC -9(07).99.
+       01  WS-ABS-AMOUNT             PIC S9(7)V99.
+       01  WS-CRDB-IND               PIC X(02).
+       01  WS-AMOUNT-DISPLAY         PIC X(15).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT AMOUNT-FILE
+           OPEN OUTPUT PRINT-FILE
+
+           PERFORM 1000-PROCESS-TRANSACTION
+               UNTIL WS-AMT-FILE-STATUS = "10"
+
+           IF WS-CURRENT-ACCT-ID NOT = SPACES
+               PERFORM 5000-PRINT-CONTROL-BREAK
+           END-IF
+
+           CLOSE AMOUNT-FILE
+           CLOSE PRINT-FILE
+           STOP RUN.
+
+       1000-PROCESS-TRANSACTION.
+           READ AMOUNT-FILE
+               AT END
+                   MOVE "10" TO WS-AMT-FILE-STATUS
+               NOT AT END
+                   PERFORM 1100-CHECK-CONTROL-BREAK
+                   PERFORM 2000-FORMAT-AND-PRINT-LINE
+           END-READ.
+
+      *----------------------------------------------------------
+      * Flush the prior account's subtotal (unless this is the
+      * very first record) whenever the account ID changes.
+      *----------------------------------------------------------
+       1100-CHECK-CONTROL-BREAK.
+           IF NOT WS-FIRST-RECORD
+               AND AMT-ACCT-ID NOT = WS-CURRENT-ACCT-ID
+               PERFORM 5000-PRINT-CONTROL-BREAK
+           END-IF
+           IF AMT-ACCT-ID NOT = WS-CURRENT-ACCT-ID
+               MOVE AMT-ACCT-ID TO WS-CURRENT-ACCT-ID
+               MOVE 0 TO WS-ACCT-SUBTOTAL
+           END-IF
+           MOVE "N" TO WS-FIRST-RECORD-SW.
+
+       2000-FORMAT-AND-PRINT-LINE.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 3000-PRINT-PAGE-HEADER
+           END-IF
+
+           PERFORM 7000-LOOKUP-CHANNEL-LAYOUT
+           PERFORM 4000-BUILD-AMOUNT-DISPLAY
+
+           MOVE SPACES TO PRT-LINE
+           STRING AMT-ACCT-ID "  " WS-CURRENT-CHANNEL-NAME "  "
+               WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO PRT-LINE
+           WRITE PRT-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           ADD AMT-AMOUNT TO WS-ACCT-SUBTOTAL.
+
+      *----------------------------------------------------------
+      * Page header: page number, column headings, one blank line.
+      * The leading form-feed marks the page break for any device
+      * that honors it while still leaving a plain text line for
+      * everything else.
+      *----------------------------------------------------------
+       3000-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-PAGE-COUNT-EDIT
+
+           MOVE SPACES TO PRT-LINE
+           STRING X"0C" "EDITED-AMOUNT REPORT" "          PAGE "
+               WS-PAGE-COUNT-EDIT
+               DELIMITED BY SIZE INTO PRT-LINE
+           WRITE PRT-LINE
+
+           MOVE SPACES TO PRT-LINE
+           STRING "ACCOUNT ID    CHANNEL   AMOUNT"
+               DELIMITED BY SIZE INTO PRT-LINE
+           WRITE PRT-LINE
+
+           MOVE SPACES TO PRT-LINE
+           WRITE PRT-LINE
+
+           MOVE 0 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------
+      * Route the amount through the pattern the current channel
+      * calls for.  The zero-suppress and check-protect patterns
+      * get a trailing CR/DB indicator instead of a bare minus sign;
+      * the export pattern carries its own sign and goes out
+      * unedited for downstream processing.
+      *----------------------------------------------------------
+       4000-BUILD-AMOUNT-DISPLAY.
+           EVALUATE TRUE
+               WHEN WS-CURR-UNEDITED
+                   MOVE AMT-AMOUNT TO WS-EDIT-EXPORT
+                   MOVE WS-EDIT-EXPORT TO WS-AMOUNT-DISPLAY
+               WHEN WS-CURR-CHECK-PROTECT
+                   PERFORM 4100-BUILD-CHECK-PROTECT-DISPLAY
+               WHEN OTHER
+                   PERFORM 4200-BUILD-ZERO-SUPPRESS-DISPLAY
+           END-EVALUATE.
+
+       4100-BUILD-CHECK-PROTECT-DISPLAY.
+           IF AMT-AMOUNT < 0
+               COMPUTE WS-ABS-AMOUNT = 0 - AMT-AMOUNT
+               MOVE "DB" TO WS-CRDB-IND
+           ELSE
+               MOVE AMT-AMOUNT TO WS-ABS-AMOUNT
+               MOVE "CR" TO WS-CRDB-IND
+           END-IF
+           MOVE WS-ABS-AMOUNT TO WS-EDIT-CHECK
+           IF AMT-LOCALE-EURO
+               PERFORM 4900-SWAP-LOCALE-PUNCTUATION-CHECK
+           END-IF
+           MOVE SPACES TO WS-AMOUNT-DISPLAY
+           STRING WS-EDIT-CHECK " " WS-CRDB-IND
+               DELIMITED BY SIZE INTO WS-AMOUNT-DISPLAY.
+
+       4200-BUILD-ZERO-SUPPRESS-DISPLAY.
+           IF AMT-AMOUNT < 0
+               COMPUTE WS-ABS-AMOUNT = 0 - AMT-AMOUNT
+               MOVE "DB" TO WS-CRDB-IND
+           ELSE
+               MOVE AMT-AMOUNT TO WS-ABS-AMOUNT
+               MOVE "CR" TO WS-CRDB-IND
+           END-IF
+           MOVE WS-ABS-AMOUNT TO WS-EDIT-ZS
+           IF AMT-LOCALE-EURO
+               PERFORM 4900-SWAP-LOCALE-PUNCTUATION-ZS
+           END-IF
+           MOVE SPACES TO WS-AMOUNT-DISPLAY
+           STRING WS-EDIT-ZS " " WS-CRDB-IND
+               DELIMITED BY SIZE INTO WS-AMOUNT-DISPLAY.
+
+      *----------------------------------------------------------
+      * European punctuation is comma-decimal / period-thousands --
+      * the reverse of the US pattern these fields are edited in
+      * above.  Swap through a placeholder so the two passes do not
+      * clobber each other.
+      *----------------------------------------------------------
+       4900-SWAP-LOCALE-PUNCTUATION-CHECK.
+           INSPECT WS-EDIT-CHECK REPLACING ALL "," BY "~"
+           INSPECT WS-EDIT-CHECK REPLACING ALL "." BY ","
+           INSPECT WS-EDIT-CHECK REPLACING ALL "~" BY ".".
+
+       4900-SWAP-LOCALE-PUNCTUATION-ZS.
+           INSPECT WS-EDIT-ZS REPLACING ALL "," BY "~"
+           INSPECT WS-EDIT-ZS REPLACING ALL "." BY ","
+           INSPECT WS-EDIT-ZS REPLACING ALL "~" BY ".".
+
+      *----------------------------------------------------------
+      * Subtotal line for the account that is ending, plus a
+      * blank separator line.
+      *----------------------------------------------------------
+       5000-PRINT-CONTROL-BREAK.
+           MOVE WS-ACCT-SUBTOTAL TO WS-EDIT-ZS
+           MOVE SPACES TO PRT-LINE
+           STRING "  ACCOUNT " WS-CURRENT-ACCT-ID " TOTAL: " WS-EDIT-ZS
+               DELIMITED BY SIZE INTO PRT-LINE
+           WRITE PRT-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           MOVE SPACES TO PRT-LINE
+           WRITE PRT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------
+      * Look up which edit pattern this transaction's channel
+      * calls for.  An unrecognized channel falls back to plain
+      * zero-suppressed formatting rather than aborting the run.
+      *----------------------------------------------------------
+       7000-LOOKUP-CHANNEL-LAYOUT.
+           SET CHLYT-IDX TO 1
+           SEARCH CHLYT-ENTRY
+               AT END
+                   MOVE "Z" TO WS-CURRENT-PATTERN-CODE
+                   MOVE "UNKNOWN " TO WS-CURRENT-CHANNEL-NAME
+               WHEN CHLYT-CHANNEL-CODE (CHLYT-IDX) = AMT-CHANNEL
+                   MOVE CHLYT-PATTERN-CODE (CHLYT-IDX)
+                       TO WS-CURRENT-PATTERN-CODE
+                   MOVE CHLYT-CHANNEL-NAME (CHLYT-IDX)
+                       TO WS-CURRENT-CHANNEL-NAME
+           END-SEARCH.
