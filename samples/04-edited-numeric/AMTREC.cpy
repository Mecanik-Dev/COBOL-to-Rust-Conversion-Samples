@@ -0,0 +1,17 @@
+      *
+      * AMTREC.cpy - Edited-amount report input record
+      * One line per amount to be rendered onto the print report:
+      * which account it belongs to, which output channel it is
+      * destined for, which locale it should be formatted for, and
+      * the raw signed amount.
+      *
+       01  AMOUNT-REC.
+           05  AMT-ACCT-ID             PIC X(12).
+           05  AMT-CHANNEL             PIC X(01).
+               88  AMT-CHAN-SCREEN         VALUE "S".
+               88  AMT-CHAN-CHECK          VALUE "C".
+               88  AMT-CHAN-EXPORT         VALUE "X".
+           05  AMT-LOCALE               PIC X(01).
+               88  AMT-LOCALE-US            VALUE "U".
+               88  AMT-LOCALE-EURO          VALUE "E".
+           05  AMT-AMOUNT               PIC S9(7)V99.
