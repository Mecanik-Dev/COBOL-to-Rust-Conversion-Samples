@@ -0,0 +1,11 @@
+      *
+      * ACCTFILE.cpy - Account master file description
+      * Indexed file of ACCTDEF-shaped account records, keyed on
+      * the account ID so balances and status survive between runs
+      * instead of being re-seeded in WORKING-STORAGE every start.
+      * COPY into the FILE SECTION of any program that opens
+      * ACCT-MASTER-FILE.
+      *
+       FD  ACCT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ACCTDEF REPLACING ==:PREFIX:== BY ==MST==.
