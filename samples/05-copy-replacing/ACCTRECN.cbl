@@ -0,0 +1,147 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: interest reconciliation.  Walks the audit trail
+      * for ACCRUAL postings and, for each one, independently
+      * recomputes what ACCT-ACCR should have posted from the
+      * account's current balance/rate on the master file, backing
+      * out the posted amount to get the pre-accrual balance ACCT-
+      * ACCR would have seen.  Any posting that does not reproduce
+      * to the penny is written to an exception report so finance
+      * can see it before period close, the same way PENNYREC flags
+      * rounded-vs-truncated drift on the pricing side.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-RECN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO "ACCTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+           COPY ACCTFILE.
+
+       FD  RECON-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS      PIC X(02).
+       01  WS-ACCT-FILE-STATUS       PIC X(02).
+       01  WS-RPT-FILE-STATUS        PIC X(02).
+
+       01  WS-DAYS-PER-YEAR          PIC 9(03) VALUE 365.
+       01  WS-PRE-ACCRUAL-BALANCE    PIC S9(7)V99 COMP-3.
+       01  WS-EXPECTED-INTEREST      PIC S9(7)V99 COMP-3 VALUE 0.
+       01  WS-POSTED-INTEREST        PIC S9(7)V99 COMP-3 VALUE 0.
+       01  WS-VARIANCE               PIC S9(7)V99 COMP-3 VALUE 0.
+       01  WS-EDIT-AMT               PIC -Z,ZZZ,ZZ9.99.
+
+       01  WS-COUNTERS.
+           05  WS-POSTINGS-READ      PIC 9(06) VALUE 0.
+           05  WS-POSTINGS-MATCHED   PIC 9(06) VALUE 0.
+           05  WS-POSTINGS-FLAGGED   PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT AUDIT-TRAIL-FILE
+           OPEN INPUT ACCT-MASTER-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+
+           PERFORM 1000-CHECK-POSTING
+               UNTIL WS-AUDIT-FILE-STATUS = "10"
+
+           MOVE SPACES TO RPT-LINE
+           STRING "POSTINGS CHECKED: " WS-POSTINGS-READ
+               "  MATCHED: " WS-POSTINGS-MATCHED
+               "  FLAGGED: " WS-POSTINGS-FLAGGED
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE ACCT-MASTER-FILE
+           CLOSE RECON-REPORT-FILE
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * Read the next audit record; only ACCRUAL/POSTED entries
+      * carry an interest posting worth reconciling.
+      *----------------------------------------------------------
+       1000-CHECK-POSTING.
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   MOVE "10" TO WS-AUDIT-FILE-STATUS
+               NOT AT END
+                   IF AUDIT-IS-ACCRUAL AND AUDIT-POSTED
+                       ADD 1 TO WS-POSTINGS-READ
+                       PERFORM 1100-RECONCILE-POSTING
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------
+      * Recompute the posting independently from the master
+      * record's current balance/rate and compare to what was
+      * actually posted.
+      *----------------------------------------------------------
+       1100-RECONCILE-POSTING.
+           MOVE AUDIT-TO-ACCT-ID TO MST-ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   PERFORM 1200-WRITE-NOT-FOUND-LINE
+                   GO TO 1100-EXIT
+           END-READ
+
+           MOVE AUDIT-AMOUNT TO WS-POSTED-INTEREST
+           SUBTRACT WS-POSTED-INTEREST FROM MST-BALANCE
+               GIVING WS-PRE-ACCRUAL-BALANCE
+
+           COMPUTE WS-EXPECTED-INTEREST ROUNDED =
+               WS-PRE-ACCRUAL-BALANCE * MST-INT-RATE
+                   / WS-DAYS-PER-YEAR
+
+           COMPUTE WS-VARIANCE =
+               WS-POSTED-INTEREST - WS-EXPECTED-INTEREST
+
+           IF WS-VARIANCE = 0
+               ADD 1 TO WS-POSTINGS-MATCHED
+           ELSE
+               ADD 1 TO WS-POSTINGS-FLAGGED
+               PERFORM 1300-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+       1200-WRITE-NOT-FOUND-LINE.
+           ADD 1 TO WS-POSTINGS-FLAGGED
+           MOVE SPACES TO RPT-LINE
+           STRING AUDIT-TO-ACCT-ID
+               " ACCOUNT NOT FOUND ON MASTER FOR POSTED INTEREST"
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       1300-WRITE-EXCEPTION-LINE.
+           MOVE WS-VARIANCE TO WS-EDIT-AMT
+           MOVE SPACES TO RPT-LINE
+           STRING AUDIT-TO-ACCT-ID
+               " POSTED-EXPECTED VARIANCE=" WS-EDIT-AMT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
