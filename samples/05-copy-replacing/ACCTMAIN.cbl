@@ -0,0 +1,166 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: formal open/close/freeze maintenance transaction.
+      * Replaces the SET ... TO TRUE that used to sit in test code
+      * with a real posting path: a teller-keyed MAINT-TRANSACTION
+      * must carry a reason code and an effective date, the new
+      * status is applied to the account master, and the change is
+      * written to the audit trail so a regulator can be shown why
+      * an account was frozen or closed.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-MAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRANSACTION-FILE ASSIGN TO "MAINTTXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-FILE-STATUS.
+
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY MAINTTXN.
+
+           COPY ACCTFILE.
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAINT-FILE-STATUS      PIC X(02).
+       01  WS-ACCT-FILE-STATUS       PIC X(02).
+       01  WS-AUDIT-FILE-STATUS      PIC X(02).
+       01  WS-CURRENT-TIME           PIC 9(08).
+
+       01  WS-REJECT-FLAG            PIC X(01) VALUE "N".
+           88  WS-MAINT-REJECTED         VALUE "Y".
+       01  WS-REJECT-REASON          PIC X(30) VALUE SPACES.
+
+       01  WS-CKDIGIT-VALID-FLAG     PIC X(01) VALUE "N".
+           88  WS-CKDIGIT-VALID          VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT MAINT-TRANSACTION-FILE
+           OPEN I-O ACCT-MASTER-FILE
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS = "05" OR WS-AUDIT-FILE-STATUS = "35"
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+
+           PERFORM 1000-PROCESS-TRANSACTION
+               UNTIL WS-MAINT-FILE-STATUS = "10"
+
+           CLOSE MAINT-TRANSACTION-FILE
+           CLOSE ACCT-MASTER-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           STOP RUN.
+
+       1000-PROCESS-TRANSACTION.
+           READ MAINT-TRANSACTION-FILE
+               AT END
+                   MOVE "10" TO WS-MAINT-FILE-STATUS
+               NOT AT END
+                   PERFORM 2000-APPLY-MAINTENANCE
+                   PERFORM 2900-LOG-MAINTENANCE
+           END-READ.
+
+      *----------------------------------------------------------
+      * Validate the transaction and, if it passes, post the new
+      * status to the account master.
+      *----------------------------------------------------------
+       2000-APPLY-MAINTENANCE.
+           MOVE "N" TO WS-REJECT-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF MAINT-REASON-CODE = SPACES
+               SET WS-MAINT-REJECTED TO TRUE
+               MOVE "REASON CODE REQUIRED" TO WS-REJECT-REASON
+               GO TO 2000-EXIT
+           END-IF
+
+           IF MAINT-EFFECTIVE-DATE = 0
+               SET WS-MAINT-REJECTED TO TRUE
+               MOVE "EFFECTIVE DATE REQUIRED" TO WS-REJECT-REASON
+               GO TO 2000-EXIT
+           END-IF
+
+           IF NOT MAINT-TO-ACTIVE AND NOT MAINT-TO-CLOSED
+                   AND NOT MAINT-TO-FROZEN
+               SET WS-MAINT-REJECTED TO TRUE
+               MOVE "INVALID STATUS CODE" TO WS-REJECT-REASON
+               GO TO 2000-EXIT
+           END-IF
+
+           CALL "CKDIGIT" USING MAINT-ACCT-ID WS-CKDIGIT-VALID-FLAG
+           IF NOT WS-CKDIGIT-VALID
+               SET WS-MAINT-REJECTED TO TRUE
+               MOVE "ACCOUNT CHECK DIGIT INVALID" TO WS-REJECT-REASON
+               GO TO 2000-EXIT
+           END-IF
+
+           MOVE MAINT-ACCT-ID TO MST-ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   SET WS-MAINT-REJECTED TO TRUE
+                   MOVE "ACCOUNT NOT FOUND" TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-MAINT-REJECTED
+               GO TO 2000-EXIT
+           END-IF
+
+           MOVE MAINT-NEW-STATUS TO MST-STATUS
+           REWRITE MST-ACCOUNT
+               INVALID KEY
+                   SET WS-MAINT-REJECTED TO TRUE
+                   MOVE "REWRITE FAILED" TO WS-REJECT-REASON
+           END-REWRITE.
+
+       2000-EXIT.
+           IF WS-MAINT-REJECTED
+               DISPLAY "ACCT-MAIN: rejected " MAINT-ACCT-ID
+                       " - " WS-REJECT-REASON
+           ELSE
+               DISPLAY "ACCT-MAIN: " MAINT-ACCT-ID
+                       " set to status " MAINT-NEW-STATUS
+                       " effective " MAINT-EFFECTIVE-DATE
+           END-IF.
+
+      *----------------------------------------------------------
+      * Every maintenance attempt - posted or rejected - is logged
+      * so regulators can see why (and when) a status changed.
+      *----------------------------------------------------------
+       2900-LOG-MAINTENANCE.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE MAINT-EFFECTIVE-DATE TO AUDIT-DATE
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME
+           SET AUDIT-IS-MAINT TO TRUE
+           MOVE MAINT-TELLER-ID TO AUDIT-FROM-ACCT-ID
+           MOVE MAINT-ACCT-ID TO AUDIT-TO-ACCT-ID
+           MOVE 0 TO AUDIT-AMOUNT
+           MOVE MAINT-REASON-CODE TO AUDIT-REASON-CODE
+           IF WS-MAINT-REJECTED
+               SET AUDIT-REJECTED TO TRUE
+               MOVE WS-REJECT-REASON TO AUDIT-REJECT-REASON
+           ELSE
+               SET AUDIT-POSTED TO TRUE
+               MOVE SPACES TO AUDIT-REJECT-REASON
+           END-IF
+           WRITE AUDIT-RECORD.
