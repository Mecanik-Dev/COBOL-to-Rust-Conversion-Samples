@@ -1,64 +1,264 @@
       * Sample COBOL Program
       * Copyright (c) 2026 Mecanik Dev. All rights reserved.
       * See LICENSE file for terms of use.
+      *
+      * Modification history:
+      *   2026-08-09  Persist the three account instances on the
+      *               ACCTMSTR indexed master file (keyed on
+      *               :PREFIX:-ACCT-ID) instead of re-seeding them
+      *               in WORKING-STORAGE on every run.  Run ACCT-LOAD
+      *               once beforehand to create the file.
+      *   2026-08-09  Write every transfer to the AUDITLOG audit
+      *               trail (from-account, to-account, amount, and a
+      *               timestamp) so a disputed transfer can be
+      *               proven after the fact.
+      *   2026-08-09  Check SAVINGS-ACTIVE/CLOSED/FROZEN and
+      *               CHECKING-ACTIVE/CLOSED/FROZEN before moving
+      *               money, and refuse the SAVINGS debit if it
+      *               would overdraw the account.  A rejected
+      *               transfer is still logged, with the reason.
+      *   2026-08-09  Replace the three compile-time COPY REPLACING
+      *               instances with a runtime-sized OCCURS table
+      *               loaded from ACCT-MASTER-FILE, so the number
+      *               and mix of accounts per customer is no longer
+      *               fixed at compile time.
+      *   2026-08-09  Validate the check digit on both the from- and
+      *               to-account IDs (CKDIGIT) before moving money,
+      *               so a mistyped or corrupted account ID is
+      *               rejected instead of posted.
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COPY-STRUCT.
       *
       * Test case: COPY REPLACING as structure instantiation
       * The copybook ACCTDEF.cpy defines a template structure with
-      * :PREFIX: pseudo-text tokens.  Each COPY REPLACING creates
-      * a separate "instance" of the same structure.
+      * :PREFIX: pseudo-text tokens.  WS-ACCT-ENTRY below mirrors
+      * that same shape, one table row per account read off
+      * ACCT-MASTER-FILE, so the account count is a runtime fact
+      * rather than a fixed set of COPY REPLACING instances.
       *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTFILE.
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-      *
-      * Template copybook included three times with different
-      * prefixes, creating three instances of the same structure
-      *
-       COPY ACCTDEF REPLACING ==:PREFIX:== BY ==SAVINGS==.
-       COPY ACCTDEF REPLACING ==:PREFIX:== BY ==CHECKING==.
-       COPY ACCTDEF REPLACING ==:PREFIX:== BY ==CREDIT==.
+       01  WS-ACCT-FILE-STATUS      PIC X(02).
+       01  WS-AUDIT-FILE-STATUS     PIC X(02).
+       01  WS-CURRENT-DATE          PIC 9(08).
+       01  WS-CURRENT-TIME          PIC 9(08).
+
+      *    Table entries mirror the ACCTDEF.cpy shape field-for-field
+      *    (COPY REPLACING cannot nest the copybook's own 01-level
+      *    account group under an OCCURS without also rewriting its
+      *    level numbers, so the fields are declared directly here).
+       01  WS-ACCT-TABLE-CTL.
+           05  WS-ACCT-COUNT        PIC 9(04) VALUE 0.
+           05  WS-ACCT-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-ACCT-COUNT
+                   INDEXED BY WS-ACCT-IDX.
+               10  TBL-ACCT-ID      PIC X(12).
+               10  TBL-ACCT-NAME    PIC X(30).
+               10  TBL-BALANCE      PIC S9(7)V99 COMP-3.
+               10  TBL-INT-RATE     PIC SV9999 COMP-3.
+               10  TBL-STATUS       PIC X(01).
+                   88  TBL-ACTIVE       VALUE "A".
+                   88  TBL-CLOSED       VALUE "C".
+                   88  TBL-FROZEN       VALUE "F".
 
-       01  WS-TRANSFER-AMT   PIC S9(7)V99 VALUE 0.
+       01  WS-FROM-IDX              PIC 9(04) VALUE 0.
+       01  WS-TO-IDX                PIC 9(04) VALUE 0.
+       01  WS-TRANSFER-AMT          PIC S9(7)V99 VALUE 0.
+       01  WS-REJECT-FLAG           PIC X(01) VALUE "N".
+           88  WS-TRANSFER-REJECTED     VALUE "Y".
+       01  WS-REJECT-REASON         PIC X(30) VALUE SPACES.
+
+       01  WS-CKDIGIT-VALID-FLAG    PIC X(01) VALUE "N".
+           88  WS-CKDIGIT-VALID         VALUE "Y".
 
        PROCEDURE DIVISION.
-      *
-      * Initialize the "savings" instance
-      *
-           MOVE "SAV-001-2026" TO SAVINGS-ACCT-ID
-           MOVE "Smith, John" TO SAVINGS-ACCT-NAME
-           MOVE 50000.00 TO SAVINGS-BALANCE
-           MOVE 0.0325 TO SAVINGS-INT-RATE
-           SET SAVINGS-ACTIVE TO TRUE
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-ACCOUNTS
+           MOVE 1000.00 TO WS-TRANSFER-AMT
+           PERFORM 2000-DO-TRANSFER
+           PERFORM 2900-LOG-TRANSFER
+           PERFORM 9000-STORE-ACCOUNTS
+           STOP RUN.
 
-      *
-      * Initialize the "checking" instance
-      *
-           MOVE "CHK-001-2026" TO CHECKING-ACCT-ID
-           MOVE "Smith, John" TO CHECKING-ACCT-NAME
-           MOVE 12500.00 TO CHECKING-BALANCE
-           MOVE 0.0010 TO CHECKING-INT-RATE
-           SET CHECKING-ACTIVE TO TRUE
+      *----------------------------------------------------------
+      * Read every record off the account master file into the
+      * runtime-sized OCCURS table.
+      *----------------------------------------------------------
+       1000-LOAD-ACCOUNTS.
+           MOVE 0 TO WS-ACCT-COUNT
+           OPEN I-O ACCT-MASTER-FILE
+           MOVE LOW-VALUES TO MST-ACCT-ID
+           START ACCT-MASTER-FILE KEY IS NOT LESS THAN MST-ACCT-ID
+               INVALID KEY
+                   DISPLAY "COPY-STRUCT: no accounts on file"
+           END-START
+           PERFORM 1100-READ-NEXT-ACCOUNT
+               UNTIL WS-ACCT-FILE-STATUS = "10"
+           CLOSE ACCT-MASTER-FILE.
 
-      *
-      * Initialize the "credit" instance
-      *
-           MOVE "CRD-001-2026" TO CREDIT-ACCT-ID
-           MOVE "Smith, John" TO CREDIT-ACCT-NAME
-           MOVE -3200.00 TO CREDIT-BALANCE
-           MOVE 0.1999 TO CREDIT-INT-RATE
-           SET CREDIT-ACTIVE TO TRUE
+       1100-READ-NEXT-ACCOUNT.
+           READ ACCT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-ACCT-FILE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-ACCT-COUNT
+                   SET WS-ACCT-IDX TO WS-ACCT-COUNT
+                   MOVE MST-ACCT-ID     TO TBL-ACCT-ID(WS-ACCT-IDX)
+                   MOVE MST-ACCT-NAME   TO TBL-ACCT-NAME(WS-ACCT-IDX)
+                   MOVE MST-BALANCE     TO TBL-BALANCE(WS-ACCT-IDX)
+                   MOVE MST-INT-RATE    TO TBL-INT-RATE(WS-ACCT-IDX)
+                   MOVE MST-STATUS      TO TBL-STATUS(WS-ACCT-IDX)
+           END-READ.
 
-      *
-      * Transfer between "instances"
-      *
-           MOVE 1000.00 TO WS-TRANSFER-AMT
-           SUBTRACT WS-TRANSFER-AMT FROM SAVINGS-BALANCE
-           ADD WS-TRANSFER-AMT TO CHECKING-BALANCE
+      *----------------------------------------------------------
+      * Locate the SAVINGS- and CHECKING-style entries by ACCT-ID
+      * prefix, apply the same FROZEN/CLOSED/overdraft checks as
+      * before, then move the money.
+      *----------------------------------------------------------
+       2000-DO-TRANSFER.
+           MOVE "N" TO WS-REJECT-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE 0 TO WS-FROM-IDX
+           MOVE 0 TO WS-TO-IDX
+
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+               IF TBL-ACCT-ID(WS-ACCT-IDX)(1:3) = "SAV"
+                   MOVE WS-ACCT-IDX TO WS-FROM-IDX
+               END-IF
+               IF TBL-ACCT-ID(WS-ACCT-IDX)(1:3) = "CHK"
+                   MOVE WS-ACCT-IDX TO WS-TO-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FROM-IDX = 0 OR WS-TO-IDX = 0
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "ACCOUNT NOT FOUND" TO WS-REJECT-REASON
+               GO TO 2000-EXIT
+           END-IF
+
+           CALL "CKDIGIT" USING TBL-ACCT-ID(WS-FROM-IDX)
+               WS-CKDIGIT-VALID-FLAG
+           IF NOT WS-CKDIGIT-VALID
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "FROM ACCT CHECK DIGIT INVALID" TO WS-REJECT-REASON
+               GO TO 2000-EXIT
+           END-IF
+
+           CALL "CKDIGIT" USING TBL-ACCT-ID(WS-TO-IDX)
+               WS-CKDIGIT-VALID-FLAG
+           IF NOT WS-CKDIGIT-VALID
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "TO ACCT CHECK DIGIT INVALID" TO WS-REJECT-REASON
+               GO TO 2000-EXIT
+           END-IF
+
+           IF TBL-FROZEN(WS-FROM-IDX) OR TBL-CLOSED(WS-FROM-IDX)
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "SAVINGS ACCOUNT FROZEN/CLOSED" TO WS-REJECT-REASON
+               GO TO 2000-EXIT
+           END-IF
+
+           IF TBL-FROZEN(WS-TO-IDX) OR TBL-CLOSED(WS-TO-IDX)
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "CHECKING ACCOUNT FROZEN/CLOSED" TO WS-REJECT-REASON
+               GO TO 2000-EXIT
+           END-IF
+
+           IF (TBL-BALANCE(WS-FROM-IDX) - WS-TRANSFER-AMT) < 0
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "WOULD OVERDRAW SAVINGS" TO WS-REJECT-REASON
+               GO TO 2000-EXIT
+           END-IF
+
+           SUBTRACT WS-TRANSFER-AMT FROM TBL-BALANCE(WS-FROM-IDX)
+           ADD WS-TRANSFER-AMT TO TBL-BALANCE(WS-TO-IDX)
 
            DISPLAY "After transfer of " WS-TRANSFER-AMT
-           DISPLAY "Savings:  " SAVINGS-BALANCE
-           DISPLAY "Checking: " CHECKING-BALANCE
-           DISPLAY "Credit:   " CREDIT-BALANCE
+           DISPLAY "Savings:  " TBL-BALANCE(WS-FROM-IDX)
+           DISPLAY "Checking: " TBL-BALANCE(WS-TO-IDX).
 
-           STOP RUN.
+       2000-EXIT.
+           IF WS-TRANSFER-REJECTED
+               DISPLAY "Transfer rejected: " WS-REJECT-REASON
+           END-IF.
+
+      *----------------------------------------------------------
+      * Record the transfer attempt on the audit trail, whether it
+      * posted or was rejected.
+      *----------------------------------------------------------
+       2900-LOG-TRANSFER.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS = "05" OR WS-AUDIT-FILE-STATUS = "35"
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+
+           MOVE WS-CURRENT-DATE TO AUDIT-DATE
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME
+           SET AUDIT-IS-TRANSFER TO TRUE
+           IF WS-FROM-IDX > 0
+               MOVE TBL-ACCT-ID(WS-FROM-IDX) TO AUDIT-FROM-ACCT-ID
+           ELSE
+               MOVE SPACES TO AUDIT-FROM-ACCT-ID
+           END-IF
+           IF WS-TO-IDX > 0
+               MOVE TBL-ACCT-ID(WS-TO-IDX) TO AUDIT-TO-ACCT-ID
+           ELSE
+               MOVE SPACES TO AUDIT-TO-ACCT-ID
+           END-IF
+           MOVE WS-TRANSFER-AMT TO AUDIT-AMOUNT
+           MOVE SPACES TO AUDIT-REASON-CODE
+           IF WS-TRANSFER-REJECTED
+               SET AUDIT-REJECTED TO TRUE
+               MOVE WS-REJECT-REASON TO AUDIT-REJECT-REASON
+           ELSE
+               SET AUDIT-POSTED TO TRUE
+               MOVE SPACES TO AUDIT-REJECT-REASON
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-TRAIL-FILE.
+
+      *----------------------------------------------------------
+      * Rewrite every table entry back to the account master file
+      * so balance changes survive past this run.
+      *----------------------------------------------------------
+       9000-STORE-ACCOUNTS.
+           OPEN I-O ACCT-MASTER-FILE
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+               MOVE TBL-ACCT-ID(WS-ACCT-IDX)   TO MST-ACCT-ID
+               MOVE TBL-ACCT-NAME(WS-ACCT-IDX) TO MST-ACCT-NAME
+               MOVE TBL-BALANCE(WS-ACCT-IDX)   TO MST-BALANCE
+               MOVE TBL-INT-RATE(WS-ACCT-IDX)  TO MST-INT-RATE
+               MOVE TBL-STATUS(WS-ACCT-IDX)    TO MST-STATUS
+               REWRITE MST-ACCOUNT
+                   INVALID KEY
+                       DISPLAY "COPY-STRUCT: rewrite failed for "
+                               MST-ACCT-ID
+               END-REWRITE
+           END-PERFORM
+           CLOSE ACCT-MASTER-FILE.
