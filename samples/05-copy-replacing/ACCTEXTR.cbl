@@ -0,0 +1,150 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: nightly data warehouse extract.  Reads every
+      * account off the master file and writes a fixed-width feed
+      * with a header record (run date, expected record count), one
+      * detail record per account, and a trailer record (actual
+      * record count and a control total of balances) so the
+      * warehouse load job can prove nothing was dropped or
+      * duplicated in transit.  The master is read once to count
+      * records for the header, then again to write the details, the
+      * same two-pass approach EDPRINT uses to page a report before
+      * it knows how many lines are coming.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-EXTR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MST-ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT DWH-EXTRACT-FILE ASSIGN TO "DWEXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTFILE.
+
+       FD  DWH-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTR-HEADER-RECORD.
+           05  EXTR-HDR-TYPE             PIC X(01).
+           05  EXTR-HDR-RUN-DATE         PIC 9(08).
+           05  EXTR-HDR-EXPECTED-COUNT   PIC 9(06).
+           05  FILLER                    PIC X(65).
+       01  EXTR-DETAIL-RECORD.
+           05  EXTR-DTL-TYPE             PIC X(01).
+           05  EXTR-DTL-ACCT-ID          PIC X(12).
+           05  EXTR-DTL-ACCT-NAME        PIC X(30).
+           05  EXTR-DTL-BALANCE          PIC S9(07)V99.
+           05  EXTR-DTL-STATUS           PIC X(01).
+           05  FILLER                    PIC X(27).
+       01  EXTR-TRAILER-RECORD.
+           05  EXTR-TRL-TYPE             PIC X(01).
+           05  EXTR-TRL-ACTUAL-COUNT     PIC 9(06).
+           05  EXTR-TRL-CONTROL-TOTAL    PIC S9(09)V99.
+           05  FILLER                    PIC X(62).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS       PIC X(02).
+       01  WS-EXTR-FILE-STATUS       PIC X(02).
+       01  WS-CURRENT-DATE           PIC 9(08).
+
+       01  WS-COUNTERS.
+           05  WS-EXPECTED-COUNT     PIC 9(06) VALUE 0.
+           05  WS-ACTUAL-COUNT       PIC 9(06) VALUE 0.
+
+       01  WS-CONTROL-TOTAL          PIC S9(09)V99 COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           PERFORM 1000-COUNT-ACCOUNTS
+
+           OPEN OUTPUT DWH-EXTRACT-FILE
+           PERFORM 2000-WRITE-HEADER
+           PERFORM 3000-WRITE-DETAIL-RECORDS
+           PERFORM 4000-WRITE-TRAILER
+           CLOSE DWH-EXTRACT-FILE
+
+           DISPLAY "ACCT-EXTR: expected " WS-EXPECTED-COUNT
+                   " actual " WS-ACTUAL-COUNT
+                   " control total " WS-CONTROL-TOTAL
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * First pass: count the records on the master file so the
+      * header can carry the expected count ahead of the details.
+      *----------------------------------------------------------
+       1000-COUNT-ACCOUNTS.
+           MOVE 0 TO WS-EXPECTED-COUNT
+           OPEN INPUT ACCT-MASTER-FILE
+           PERFORM 1100-COUNT-NEXT-ACCOUNT
+               UNTIL WS-ACCT-FILE-STATUS = "10"
+           CLOSE ACCT-MASTER-FILE.
+
+       1100-COUNT-NEXT-ACCOUNT.
+           READ ACCT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-ACCT-FILE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-EXPECTED-COUNT
+           END-READ.
+
+      *----------------------------------------------------------
+      * Header carries the run date and the expected record count
+      * from the counting pass.
+      *----------------------------------------------------------
+       2000-WRITE-HEADER.
+           MOVE SPACES TO EXTR-HEADER-RECORD
+           MOVE "H" TO EXTR-HDR-TYPE
+           MOVE WS-CURRENT-DATE TO EXTR-HDR-RUN-DATE
+           MOVE WS-EXPECTED-COUNT TO EXTR-HDR-EXPECTED-COUNT
+           WRITE EXTR-HEADER-RECORD.
+
+      *----------------------------------------------------------
+      * Second pass: one detail record per account, accumulating
+      * the actual count and the balance control total as we go.
+      *----------------------------------------------------------
+       3000-WRITE-DETAIL-RECORDS.
+           MOVE 0 TO WS-ACTUAL-COUNT
+           MOVE 0 TO WS-CONTROL-TOTAL
+           OPEN INPUT ACCT-MASTER-FILE
+           PERFORM 3100-WRITE-NEXT-DETAIL
+               UNTIL WS-ACCT-FILE-STATUS = "10"
+           CLOSE ACCT-MASTER-FILE.
+
+       3100-WRITE-NEXT-DETAIL.
+           READ ACCT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-ACCT-FILE-STATUS
+               NOT AT END
+                   MOVE SPACES TO EXTR-DETAIL-RECORD
+                   MOVE "D" TO EXTR-DTL-TYPE
+                   MOVE MST-ACCT-ID TO EXTR-DTL-ACCT-ID
+                   MOVE MST-ACCT-NAME TO EXTR-DTL-ACCT-NAME
+                   MOVE MST-BALANCE TO EXTR-DTL-BALANCE
+                   MOVE MST-STATUS TO EXTR-DTL-STATUS
+                   WRITE EXTR-DETAIL-RECORD
+                   ADD 1 TO WS-ACTUAL-COUNT
+                   ADD MST-BALANCE TO WS-CONTROL-TOTAL
+           END-READ.
+
+      *----------------------------------------------------------
+      * Trailer carries the actual count and control total so the
+      * warehouse load job can balance it against the header.
+      *----------------------------------------------------------
+       4000-WRITE-TRAILER.
+           MOVE SPACES TO EXTR-TRAILER-RECORD
+           MOVE "T" TO EXTR-TRL-TYPE
+           MOVE WS-ACTUAL-COUNT TO EXTR-TRL-ACTUAL-COUNT
+           MOVE WS-CONTROL-TOTAL TO EXTR-TRL-CONTROL-TOTAL
+           WRITE EXTR-TRAILER-RECORD.
