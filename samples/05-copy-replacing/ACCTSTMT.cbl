@@ -0,0 +1,156 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: periodic customer statement.  Reads the account
+      * master file and, for each SAVINGS-/CHECKING-/CREDIT-style
+      * account, writes a statement section showing an opening
+      * balance, every audit-trail activity line that touched the
+      * account, and the closing balance -- replacing the single
+      * console DISPLAY of a balance with something that can be
+      * mailed or turned into a PDF downstream.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-STMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MST-ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO "STMTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTFILE.
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       FD  STATEMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STMT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS       PIC X(02).
+       01  WS-AUDIT-FILE-STATUS      PIC X(02).
+       01  WS-STMT-FILE-STATUS       PIC X(02).
+
+       01  WS-CLOSING-BALANCE        PIC S9(7)V99 COMP-3.
+       01  WS-OPENING-BALANCE        PIC S9(7)V99 COMP-3.
+       01  WS-NET-ACTIVITY           PIC S9(7)V99 COMP-3.
+       01  WS-LINE-AMOUNT            PIC S9(7)V99 COMP-3.
+
+       01  WS-EDIT-AMOUNT             PIC -Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT ACCT-MASTER-FILE
+           OPEN OUTPUT STATEMENT-FILE
+
+           PERFORM 1000-PROCESS-ACCOUNT
+               UNTIL WS-ACCT-FILE-STATUS = "10"
+
+           CLOSE ACCT-MASTER-FILE
+           CLOSE STATEMENT-FILE
+           STOP RUN.
+
+       1000-PROCESS-ACCOUNT.
+           READ ACCT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-ACCT-FILE-STATUS
+               NOT AT END
+                   PERFORM 2000-PRINT-STATEMENT
+           END-READ.
+
+      *----------------------------------------------------------
+      * One statement section: header, opening balance (computed
+      * as the current balance backed out by every posted audit
+      * entry that touched this account), each activity line, and
+      * the closing balance.
+      *----------------------------------------------------------
+       2000-PRINT-STATEMENT.
+           MOVE MST-BALANCE TO WS-CLOSING-BALANCE
+           MOVE 0 TO WS-NET-ACTIVITY
+
+           MOVE SPACES TO STMT-LINE
+           STRING "ACCOUNT: " MST-ACCT-ID "  " MST-ACCT-NAME
+               DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+
+           OPEN INPUT AUDIT-TRAIL-FILE
+           PERFORM 2100-SCAN-FOR-NET-ACTIVITY
+               UNTIL WS-AUDIT-FILE-STATUS = "10"
+           CLOSE AUDIT-TRAIL-FILE
+
+           SUBTRACT WS-NET-ACTIVITY FROM WS-CLOSING-BALANCE
+               GIVING WS-OPENING-BALANCE
+
+           MOVE WS-OPENING-BALANCE TO WS-EDIT-AMOUNT
+           MOVE SPACES TO STMT-LINE
+           STRING "  OPENING BALANCE: " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+
+           OPEN INPUT AUDIT-TRAIL-FILE
+           MOVE "00" TO WS-AUDIT-FILE-STATUS
+           PERFORM 2200-PRINT-ACTIVITY-LINE
+               UNTIL WS-AUDIT-FILE-STATUS = "10"
+           CLOSE AUDIT-TRAIL-FILE
+
+           MOVE MST-BALANCE TO WS-EDIT-AMOUNT
+           MOVE SPACES TO STMT-LINE
+           STRING "  CLOSING BALANCE: " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+           MOVE SPACES TO STMT-LINE
+           WRITE STMT-LINE.
+
+       2100-SCAN-FOR-NET-ACTIVITY.
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   MOVE "10" TO WS-AUDIT-FILE-STATUS
+               NOT AT END
+                   IF AUDIT-POSTED
+                       IF AUDIT-TO-ACCT-ID = MST-ACCT-ID
+                           ADD AUDIT-AMOUNT TO WS-NET-ACTIVITY
+                       END-IF
+                       IF AUDIT-FROM-ACCT-ID = MST-ACCT-ID
+                           SUBTRACT AUDIT-AMOUNT FROM WS-NET-ACTIVITY
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2200-PRINT-ACTIVITY-LINE.
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   MOVE "10" TO WS-AUDIT-FILE-STATUS
+               NOT AT END
+                   IF AUDIT-POSTED
+                       AND (AUDIT-TO-ACCT-ID = MST-ACCT-ID
+                            OR AUDIT-FROM-ACCT-ID = MST-ACCT-ID)
+                       PERFORM 2210-FORMAT-ACTIVITY-LINE
+                   END-IF
+           END-READ.
+
+       2210-FORMAT-ACTIVITY-LINE.
+           MOVE AUDIT-AMOUNT TO WS-LINE-AMOUNT
+           IF AUDIT-FROM-ACCT-ID = MST-ACCT-ID
+               COMPUTE WS-LINE-AMOUNT = 0 - AUDIT-AMOUNT
+           END-IF
+           MOVE WS-LINE-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO STMT-LINE
+           STRING "  " AUDIT-DATE " " AUDIT-TRAN-TYPE " "
+               WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE.
