@@ -0,0 +1,15 @@
+      *
+      * MAINTTXN.cpy - Account maintenance transaction record
+      * One request to open, close, or freeze an ACCTDEF-shaped
+      * account, with the reason code and effective date a teller
+      * is required to supply.
+      *
+       01  MAINT-TRANSACTION.
+           05  MAINT-ACCT-ID        PIC X(12).
+           05  MAINT-NEW-STATUS     PIC X(01).
+               88  MAINT-TO-ACTIVE      VALUE "A".
+               88  MAINT-TO-CLOSED       VALUE "C".
+               88  MAINT-TO-FROZEN       VALUE "F".
+           05  MAINT-REASON-CODE    PIC X(04).
+           05  MAINT-EFFECTIVE-DATE PIC 9(08).
+           05  MAINT-TELLER-ID      PIC X(06).
