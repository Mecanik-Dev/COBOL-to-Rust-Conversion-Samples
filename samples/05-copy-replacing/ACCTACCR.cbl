@@ -0,0 +1,128 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: nightly interest accrual against ACCTDEF's
+      * :PREFIX:-INT-RATE, which used to be set once by a MOVE and
+      * never touched again.  Walks every record on the account
+      * master file and posts one day's interest onto the balance.
+      * SAVINGS/CHECKING-style accounts (a non-negative balance) earn
+      * interest for the customer.  CREDIT-style accounts (a
+      * negative balance, meaning the customer owes us) are skipped
+      * here rather than crediting interest on money owed; a future
+      * finance-charge job can debit those separately.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-ACCR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MST-ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTFILE.
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS       PIC X(02).
+       01  WS-AUDIT-FILE-STATUS      PIC X(02).
+       01  WS-CURRENT-DATE           PIC 9(08).
+       01  WS-CURRENT-TIME           PIC 9(08).
+
+       01  WS-DAYS-PER-YEAR          PIC 9(03) VALUE 365.
+       01  WS-DAILY-INTEREST         PIC S9(7)V99 COMP-3 VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-ACCTS-READ         PIC 9(06) VALUE 0.
+           05  WS-ACCTS-ACCRUED      PIC 9(06) VALUE 0.
+           05  WS-ACCTS-SKIPPED      PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           OPEN I-O ACCT-MASTER-FILE
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS = "05" OR WS-AUDIT-FILE-STATUS = "35"
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+
+           PERFORM 1000-PROCESS-ACCOUNT
+               UNTIL WS-ACCT-FILE-STATUS = "10"
+
+           CLOSE ACCT-MASTER-FILE
+           CLOSE AUDIT-TRAIL-FILE
+
+           DISPLAY "ACCT-ACCR: accounts read    " WS-ACCTS-READ
+           DISPLAY "ACCT-ACCR: accounts accrued " WS-ACCTS-ACCRUED
+           DISPLAY "ACCT-ACCR: accounts skipped " WS-ACCTS-SKIPPED
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * Read the next account and post interest if it qualifies.
+      *----------------------------------------------------------
+       1000-PROCESS-ACCOUNT.
+           READ ACCT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-ACCT-FILE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-ACCTS-READ
+                   PERFORM 1100-ACCRUE-ONE-ACCOUNT
+           END-READ.
+
+       1100-ACCRUE-ONE-ACCOUNT.
+           IF NOT MST-ACTIVE
+               ADD 1 TO WS-ACCTS-SKIPPED
+               GO TO 1100-EXIT
+           END-IF
+
+           IF MST-BALANCE < 0
+      *        CREDIT-style account - money owed to us, not paid
+      *        interest here.
+               ADD 1 TO WS-ACCTS-SKIPPED
+               GO TO 1100-EXIT
+           END-IF
+
+           COMPUTE WS-DAILY-INTEREST ROUNDED =
+               MST-BALANCE * MST-INT-RATE / WS-DAYS-PER-YEAR
+
+           ADD WS-DAILY-INTEREST TO MST-BALANCE
+           REWRITE MST-ACCOUNT
+               INVALID KEY
+                   DISPLAY "ACCT-ACCR: rewrite failed for "
+                           MST-ACCT-ID
+           END-REWRITE
+
+           ADD 1 TO WS-ACCTS-ACCRUED
+           PERFORM 1200-LOG-ACCRUAL.
+
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Log the interest posting to the audit trail.
+      *----------------------------------------------------------
+       1200-LOG-ACCRUAL.
+           MOVE WS-CURRENT-DATE TO AUDIT-DATE
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME
+           SET AUDIT-IS-ACCRUAL TO TRUE
+           MOVE SPACES TO AUDIT-FROM-ACCT-ID
+           MOVE MST-ACCT-ID TO AUDIT-TO-ACCT-ID
+           MOVE WS-DAILY-INTEREST TO AUDIT-AMOUNT
+           MOVE "ACCR" TO AUDIT-REASON-CODE
+           SET AUDIT-POSTED TO TRUE
+           MOVE SPACES TO AUDIT-REJECT-REASON
+           WRITE AUDIT-RECORD.
