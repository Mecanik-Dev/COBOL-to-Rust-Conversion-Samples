@@ -0,0 +1,267 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: interactive teller transaction.  A pseudo-
+      * conversational session at a teller terminal: log in, then
+      * repeat balance inquiries and transfers against the account
+      * master until the teller ends the session.  The transfer path
+      * applies the same FROZEN/CLOSED/overdraft checks as the batch
+      * transfer in COPY-STRUCT and logs to the same audit trail.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-TELR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTFILE.
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS       PIC X(02).
+       01  WS-AUDIT-FILE-STATUS      PIC X(02).
+       01  WS-CURRENT-DATE           PIC 9(08).
+       01  WS-CURRENT-TIME           PIC 9(08).
+
+       01  WS-TELLER-ID              PIC X(08) VALUE SPACES.
+
+       01  WS-SESSION-DONE-SW        PIC X(01) VALUE "N".
+           88  WS-SESSION-DONE           VALUE "Y".
+
+       01  WS-MENU-CHOICE            PIC X(01).
+           88  WS-CHOICE-INQUIRY         VALUE "1".
+           88  WS-CHOICE-TRANSFER        VALUE "2".
+           88  WS-CHOICE-END-SESSION     VALUE "9".
+
+       01  WS-FROM-ACCT-ID           PIC X(12) VALUE SPACES.
+       01  WS-TO-ACCT-ID             PIC X(12) VALUE SPACES.
+       01  WS-FROM-BALANCE           PIC S9(7)V99 COMP-3 VALUE 0.
+       01  WS-TO-BALANCE             PIC S9(7)V99 COMP-3 VALUE 0.
+       01  WS-AMOUNT-TEXT            PIC X(12) VALUE SPACES.
+       01  WS-TRANSFER-AMT           PIC S9(7)V99 VALUE 0.
+
+       01  WS-REJECT-FLAG            PIC X(01) VALUE "N".
+           88  WS-TRANSFER-REJECTED      VALUE "Y".
+       01  WS-REJECT-REASON          PIC X(30) VALUE SPACES.
+
+       01  WS-CKDIGIT-VALID-FLAG     PIC X(01) VALUE "N".
+           88  WS-CKDIGIT-VALID          VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN I-O ACCT-MASTER-FILE
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS = "05" OR WS-AUDIT-FILE-STATUS = "35"
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+
+           PERFORM 1000-GET-TELLER-ID
+           PERFORM 2000-PROCESS-MENU-CHOICE
+               UNTIL WS-SESSION-DONE
+
+           CLOSE ACCT-MASTER-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * Log the teller in for the session.
+      *----------------------------------------------------------
+       1000-GET-TELLER-ID.
+           DISPLAY "ACCT-TELR: ENTER TELLER ID" WITH NO ADVANCING
+           ACCEPT WS-TELLER-ID.
+
+      *----------------------------------------------------------
+      * Present the menu, read one choice, and dispatch it.  A
+      * teller can inquire or transfer as many times as they like
+      * before ending the session.
+      *----------------------------------------------------------
+       2000-PROCESS-MENU-CHOICE.
+           DISPLAY "1 = BALANCE INQUIRY  2 = TRANSFER  9 = END SESSION"
+           DISPLAY "ENTER CHOICE" WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE TRUE
+               WHEN WS-CHOICE-INQUIRY
+                   PERFORM 3000-BALANCE-INQUIRY
+               WHEN WS-CHOICE-TRANSFER
+                   PERFORM 4000-DO-TRANSFER
+               WHEN WS-CHOICE-END-SESSION
+                   SET WS-SESSION-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "ACCT-TELR: INVALID CHOICE"
+           END-EVALUATE.
+
+      *----------------------------------------------------------
+      * Look up one account by ID and display its balance/status.
+      *----------------------------------------------------------
+       3000-BALANCE-INQUIRY.
+           DISPLAY "ENTER ACCOUNT ID" WITH NO ADVANCING
+           ACCEPT WS-FROM-ACCT-ID
+           MOVE WS-FROM-ACCT-ID TO MST-ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ACCT-TELR: ACCOUNT NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY "ACCOUNT " MST-ACCT-ID
+                           " BALANCE " MST-BALANCE
+                           " STATUS " MST-STATUS
+           END-READ.
+
+      *----------------------------------------------------------
+      * Prompt for a from/to account and an amount, validate the
+      * same way the batch transfer path does, and post it.
+      *----------------------------------------------------------
+       4000-DO-TRANSFER.
+           MOVE "N" TO WS-REJECT-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           DISPLAY "TRANSFER FROM ACCOUNT ID" WITH NO ADVANCING
+           ACCEPT WS-FROM-ACCT-ID
+           DISPLAY "TRANSFER TO ACCOUNT ID" WITH NO ADVANCING
+           ACCEPT WS-TO-ACCT-ID
+           DISPLAY "TRANSFER AMOUNT" WITH NO ADVANCING
+           ACCEPT WS-AMOUNT-TEXT
+           COMPUTE WS-TRANSFER-AMT = FUNCTION NUMVAL(WS-AMOUNT-TEXT)
+
+           PERFORM 4100-VALIDATE-FROM-ACCOUNT
+           IF NOT WS-TRANSFER-REJECTED
+               PERFORM 4200-VALIDATE-TO-ACCOUNT
+           END-IF
+           IF NOT WS-TRANSFER-REJECTED
+               PERFORM 4300-CHECK-OVERDRAFT
+           END-IF
+           IF NOT WS-TRANSFER-REJECTED
+               PERFORM 4400-POST-TRANSFER
+           END-IF
+
+           PERFORM 4900-LOG-TRANSFER
+
+           IF WS-TRANSFER-REJECTED
+               DISPLAY "ACCT-TELR: TRANSFER REJECTED - "
+                       WS-REJECT-REASON
+           ELSE
+               DISPLAY "ACCT-TELR: TRANSFER POSTED"
+           END-IF.
+
+       4100-VALIDATE-FROM-ACCOUNT.
+           CALL "CKDIGIT" USING WS-FROM-ACCT-ID WS-CKDIGIT-VALID-FLAG
+           IF NOT WS-CKDIGIT-VALID
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "FROM ACCT CHECK DIGIT INVALID" TO WS-REJECT-REASON
+               GO TO 4100-EXIT
+           END-IF
+
+           MOVE WS-FROM-ACCT-ID TO MST-ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   SET WS-TRANSFER-REJECTED TO TRUE
+                   MOVE "FROM ACCOUNT NOT FOUND" TO WS-REJECT-REASON
+                   GO TO 4100-EXIT
+           END-READ
+
+           IF MST-FROZEN OR MST-CLOSED
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "FROM ACCOUNT FROZEN/CLOSED" TO WS-REJECT-REASON
+               GO TO 4100-EXIT
+           END-IF
+
+           MOVE MST-BALANCE TO WS-FROM-BALANCE.
+
+       4100-EXIT.
+           EXIT.
+
+       4200-VALIDATE-TO-ACCOUNT.
+           CALL "CKDIGIT" USING WS-TO-ACCT-ID WS-CKDIGIT-VALID-FLAG
+           IF NOT WS-CKDIGIT-VALID
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "TO ACCT CHECK DIGIT INVALID" TO WS-REJECT-REASON
+               GO TO 4200-EXIT
+           END-IF
+
+           MOVE WS-TO-ACCT-ID TO MST-ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   SET WS-TRANSFER-REJECTED TO TRUE
+                   MOVE "TO ACCOUNT NOT FOUND" TO WS-REJECT-REASON
+                   GO TO 4200-EXIT
+           END-READ
+
+           IF MST-FROZEN OR MST-CLOSED
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "TO ACCOUNT FROZEN/CLOSED" TO WS-REJECT-REASON
+               GO TO 4200-EXIT
+           END-IF
+
+           MOVE MST-BALANCE TO WS-TO-BALANCE.
+
+       4200-EXIT.
+           EXIT.
+
+       4300-CHECK-OVERDRAFT.
+           IF (WS-FROM-BALANCE - WS-TRANSFER-AMT) < 0
+               SET WS-TRANSFER-REJECTED TO TRUE
+               MOVE "WOULD OVERDRAW FROM ACCOUNT" TO WS-REJECT-REASON
+           END-IF.
+
+      *----------------------------------------------------------
+      * Re-read each account by key and rewrite its new balance,
+      * the same random-access pattern ACCT-MAIN uses to post a
+      * single account's change.
+      *----------------------------------------------------------
+       4400-POST-TRANSFER.
+           MOVE WS-FROM-ACCT-ID TO MST-ACCT-ID
+           READ ACCT-MASTER-FILE
+           SUBTRACT WS-TRANSFER-AMT FROM MST-BALANCE
+           REWRITE MST-ACCOUNT
+               INVALID KEY
+                   DISPLAY "ACCT-TELR: rewrite failed for "
+                           MST-ACCT-ID
+           END-REWRITE
+
+           MOVE WS-TO-ACCT-ID TO MST-ACCT-ID
+           READ ACCT-MASTER-FILE
+           ADD WS-TRANSFER-AMT TO MST-BALANCE
+           REWRITE MST-ACCOUNT
+               INVALID KEY
+                   DISPLAY "ACCT-TELR: rewrite failed for "
+                           MST-ACCT-ID
+           END-REWRITE.
+
+      *----------------------------------------------------------
+      * Record the transfer attempt on the audit trail, whether it
+      * posted or was rejected.
+      *----------------------------------------------------------
+       4900-LOG-TRANSFER.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO AUDIT-DATE
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME
+           SET AUDIT-IS-TRANSFER TO TRUE
+           MOVE WS-FROM-ACCT-ID TO AUDIT-FROM-ACCT-ID
+           MOVE WS-TO-ACCT-ID TO AUDIT-TO-ACCT-ID
+           MOVE WS-TRANSFER-AMT TO AUDIT-AMOUNT
+           MOVE SPACES TO AUDIT-REASON-CODE
+           IF WS-TRANSFER-REJECTED
+               SET AUDIT-REJECTED TO TRUE
+               MOVE WS-REJECT-REASON TO AUDIT-REJECT-REASON
+           ELSE
+               SET AUDIT-POSTED TO TRUE
+               MOVE SPACES TO AUDIT-REJECT-REASON
+           END-IF
+           WRITE AUDIT-RECORD.
