@@ -0,0 +1,22 @@
+      *
+      * AUDITREC.cpy - Account activity audit trail record
+      * Written by every program that moves money or changes the
+      * status of an ACCTDEF-shaped account, so disputes and
+      * regulatory questions can be answered from the log instead
+      * of from memory.
+      *
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE           PIC 9(08).
+           05  AUDIT-TIME           PIC 9(08).
+           05  AUDIT-TRAN-TYPE      PIC X(08).
+               88  AUDIT-IS-TRANSFER    VALUE "TRANSFER".
+               88  AUDIT-IS-MAINT       VALUE "MAINT".
+               88  AUDIT-IS-ACCRUAL     VALUE "ACCRUAL".
+           05  AUDIT-FROM-ACCT-ID   PIC X(12).
+           05  AUDIT-TO-ACCT-ID     PIC X(12).
+           05  AUDIT-AMOUNT         PIC S9(7)V99.
+           05  AUDIT-REASON-CODE    PIC X(04).
+           05  AUDIT-STATUS         PIC X(01).
+               88  AUDIT-POSTED         VALUE "P".
+               88  AUDIT-REJECTED       VALUE "R".
+           05  AUDIT-REJECT-REASON  PIC X(30).
