@@ -0,0 +1,66 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: one-time load of the ACCTDEF account master file.
+      * Replaces the hardcoded MOVE statements that used to seed
+      * SAVINGS-ACCOUNT/CHECKING-ACCOUNT/CREDIT-ACCOUNT in
+      * WORKING-STORAGE every time COPY-STRUCT started.  Run once
+      * per customer onboarding; COPY-STRUCT and the other account
+      * programs now read/write ACCTMSTR across runs.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-LOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MST-ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS      PIC X(02).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT ACCT-MASTER-FILE
+
+           MOVE "SAV-001-2021" TO MST-ACCT-ID
+           MOVE "Smith, John"  TO MST-ACCT-NAME
+           MOVE 50000.00       TO MST-BALANCE
+           MOVE 0.0325         TO MST-INT-RATE
+           SET MST-ACTIVE TO TRUE
+           WRITE MST-ACCOUNT
+               INVALID KEY
+                   DISPLAY "ACCT-LOAD: duplicate key " MST-ACCT-ID
+           END-WRITE
+
+           MOVE "CHK-002-2020" TO MST-ACCT-ID
+           MOVE "Smith, John"  TO MST-ACCT-NAME
+           MOVE 12500.00       TO MST-BALANCE
+           MOVE 0.0010         TO MST-INT-RATE
+           SET MST-ACTIVE TO TRUE
+           WRITE MST-ACCOUNT
+               INVALID KEY
+                   DISPLAY "ACCT-LOAD: duplicate key " MST-ACCT-ID
+           END-WRITE
+
+           MOVE "CRD-003-2029" TO MST-ACCT-ID
+           MOVE "Smith, John"  TO MST-ACCT-NAME
+           MOVE -3200.00       TO MST-BALANCE
+           MOVE 0.1999         TO MST-INT-RATE
+           SET MST-ACTIVE TO TRUE
+           WRITE MST-ACCOUNT
+               INVALID KEY
+                   DISPLAY "ACCT-LOAD: duplicate key " MST-ACCT-ID
+           END-WRITE
+
+           CLOSE ACCT-MASTER-FILE
+           DISPLAY "ACCT-LOAD: account master file seeded"
+           STOP RUN.
