@@ -0,0 +1,92 @@
+      * Sample COBOL Program
+      * Copyright (c) 2026 Mecanik Dev. All rights reserved.
+      * See LICENSE file for terms of use.
+      *
+      * Test case: check-digit validation on ACCTDEF-style account
+      * numbers, e.g. "SAV-001-2021" where the last character of the
+      * numeric run is a MOD-10 (Luhn) check digit computed over the
+      * six digits that make up the sequence number and year prefix
+      * (positions 5-7 and 9-11).  Called by any program that is
+      * about to post a transfer or maintenance transaction against
+      * an account ID, so a mistyped ID is rejected before it can
+      * move money to the wrong account.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKDIGIT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CK-DIGITS               PIC 9(06).
+       01  CK-DIGITS-R REDEFINES CK-DIGITS.
+           05  CK-DIGIT-N          PIC 9 OCCURS 6 TIMES.
+       01  CK-CHECK-DIGIT          PIC 9.
+       01  CK-SUM                  PIC 9(03) VALUE 0.
+       01  CK-DOUBLED              PIC 9(02) VALUE 0.
+       01  CK-COMPUTED             PIC 9.
+       01  CK-IDX                  PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-ACCT-ID              PIC X(12).
+       01  LK-VALID-FLAG           PIC X(01).
+           88  LK-ID-VALID             VALUE "Y".
+           88  LK-ID-INVALID           VALUE "N".
+
+       PROCEDURE DIVISION USING LK-ACCT-ID LK-VALID-FLAG.
+       0000-MAINLINE.
+           SET LK-ID-INVALID TO TRUE
+
+           IF LK-ACCT-ID(4:1) NOT = "-" OR LK-ACCT-ID(8:1) NOT = "-"
+               GO TO 0000-EXIT
+           END-IF
+
+           IF LK-ACCT-ID(5:3) IS NOT NUMERIC
+               OR LK-ACCT-ID(9:3) IS NOT NUMERIC
+               OR LK-ACCT-ID(12:1) IS NOT NUMERIC
+               GO TO 0000-EXIT
+           END-IF
+
+           MOVE LK-ACCT-ID(5:3) TO CK-DIGIT-N(1)
+           MOVE LK-ACCT-ID(6:1) TO CK-DIGIT-N(2)
+           MOVE LK-ACCT-ID(7:1) TO CK-DIGIT-N(3)
+           MOVE LK-ACCT-ID(9:1) TO CK-DIGIT-N(4)
+           MOVE LK-ACCT-ID(10:1) TO CK-DIGIT-N(5)
+           MOVE LK-ACCT-ID(11:1) TO CK-DIGIT-N(6)
+           MOVE LK-ACCT-ID(5:3) TO CK-DIGIT-N(1)
+           MOVE LK-ACCT-ID(12:1) TO CK-CHECK-DIGIT
+
+      *    Rebuild the 6-digit run properly: NNN (positions 5-7)
+      *    followed by the first three digits of the year (9-11)
+           MOVE LK-ACCT-ID(5:3) TO CK-DIGITS(1:3)
+           MOVE LK-ACCT-ID(9:3) TO CK-DIGITS(4:3)
+
+           MOVE 0 TO CK-SUM
+           PERFORM 1000-LUHN-DIGIT VARYING CK-IDX FROM 6 BY -1
+               UNTIL CK-IDX < 1
+
+           COMPUTE CK-COMPUTED =
+               (10 - FUNCTION MOD(CK-SUM, 10))
+           IF CK-COMPUTED = 10
+               MOVE 0 TO CK-COMPUTED
+           END-IF
+
+           IF CK-COMPUTED = CK-CHECK-DIGIT
+               SET LK-ID-VALID TO TRUE
+           END-IF.
+
+       0000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------
+      * Luhn digit-weighting: every second digit counting from the
+      * rightmost of the six is doubled, with 9 subtracted from any
+      * result over 9, and all six are summed.
+      *----------------------------------------------------------
+       1000-LUHN-DIGIT.
+           IF FUNCTION MOD(6 - CK-IDX, 2) = 0
+               COMPUTE CK-DOUBLED = CK-DIGIT-N(CK-IDX) * 2
+               IF CK-DOUBLED > 9
+                   SUBTRACT 9 FROM CK-DOUBLED
+               END-IF
+               ADD CK-DOUBLED TO CK-SUM
+           ELSE
+               ADD CK-DIGIT-N(CK-IDX) TO CK-SUM
+           END-IF.
